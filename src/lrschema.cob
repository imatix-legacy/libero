@@ -16,542 +16,701 @@
 001600!              -opt:ext=xxx      - use extension '.xxx'           95/03/31
 001700!              -opt:console=""   - suffix for DISPLAY verb        95/10/01
 001800! 	     -opt:stack_max=n  - subdialog stack size (20)	95/11/02
-001900! 	     -opt:template=xxx - template file (TEMPLATE.cob)	95/12/18
-002000! 								95/03/27
-002100! 	     I recommend that your dialog carries the program	95/03/27
-002200!              name followed by 'd', with extension '.l'.         95/03/27
+001900! 	     -opt:stack_overflow=reject - reject, don't stop (stop)	26/08/09
+002000! 	     -opt:template=xxx - template file (TEMPLATE.cob)	95/12/18
+002100! 	     -opt:checkpoint=yes- checkpoint/restart on stop (no)	26/08/09
+002200! 	     -opt:animate_log=f- trace to file f, not DISPLAY (no)	26/08/09
 002300! 								95/03/27
-002400! 	     Assumes linkage section in $SOURCE\R.$ext. 	95/12/08
-002500! 								95/03/27
-003200!  FSM Code Generator.  Copyright (c) 1991-97 iMatix.		95/12/18
-003300! 								95/03/27
-003400!  This program is free software; you can redistribute it and/or	95/03/29
-003500!  modify it under the terms of the GNU General Public License as 95/03/29
-003600!  published by the Free Software Foundation; either version 2 of 95/03/29
-003700!  the License, or (at your option) any later version.		95/03/29
-003800! 								95/03/27
-003900!  This program is distributed in the hope that it will be useful,95/03/29
-004000!  but WITHOUT ANY WARRANTY; without even the implied warranty of 95/03/29
-004100!  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the	95/03/29
-004200!  GNU General Public License for more details.			95/03/29
-004300! 								95/03/27
-004400!  You should have received a copy of the GNU General Public	95/03/29
-004500!  License along with this program; if not, write to the Free	95/03/29
-004600!  Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139,	95/03/29
-004700!  USA.								95/03/29
-004800!=================================================================95/03/27
-004900									95/03/31
-005000:set array_base = 1						95/12/08
-005100:set row_width  = 48		   # If $row is longer, wrap	95/12/08
-005200									95/12/08
-005300:declare string ext = "cbl"          # works best on Unix         95/12/08
-005400:declare string level = "ansi74"     # most portable code         95/12/08
-005500:declare string model = "main"       # main program               95/12/08
-005600:declare string console = ""         # e.g. 'UPON TERMINAL'       95/12/08
-005700:declare string template="TEMPLATE.cob"                           95/12/18
-005800:option -style=cobol -noidle					95/12/08
-005900									95/12/08
-006000!  Check that program name and dialog name are different		95/03/29
-006100									95/03/31
-006200:if "$source" = "$dialog"                                         95/10/01
-006300:    echo "lr E: dialog cannot have same name as source file"     95/04/01
-006400:    exit 1							95/04/01
-006500:endif								95/03/31
-006600									95/03/31
-006700!  Generate skeleton program if none already exists		95/03/29
-006800									95/03/31
-006900:if not exist $SOURCE.cob 					95/04/01
-007000:echo "lr I: creating skeleton program $SOURCE.cob..."            95/04/01
-007100:output $SOURCE.cob						95/04/01
-007200 IDENTIFICATION DIVISION. 					95/03/29
-007300 PROGRAM-ID.    $SOURCE.						95/03/29
-007400									95/03/29
-007500 AUTHOR.	      $AUTHOR.						95/04/01
-007600 DATE-WRITTEN.  $DATE						95/03/29
-007700	   -REVISED:  $DATE.						95/03/29
-007800:include optional $template "<HEADER>" "<END>"                    95/12/18
-007900									95/12/18
-008000 ENVIRONMENT DIVISION.						95/03/29
-008100									95/03/29
-008200 CONFIGURATION SECTION.						95/03/29
-008300 SOURCE-COMPUTER. PORTABLE.					95/03/29
-008400 OBJECT-COMPUTER. PORTABLE.					95/03/29
-008500									95/03/29
-008600 DATA DIVISION.							95/03/29
-008700									95/03/29
-008800 WORKING-STORAGE SECTION. 					95/03/29
-008900:include optional $template "<DATA>" "<END>"                      95/12/18
-009000									95/12/18
-009100*DIALOG DATA AND INTERPRETER.					95/03/29
-009200 COPY $DIALOG.							95/03/29
-009300									95/03/29
-009400*******************   INITIALISE THE PROGRAM   *******************95/08/07
-009500									95/03/29
-009600 INITIALISE-THE-PROGRAM.						95/03/29
-009700	   MOVE OK-EVENT TO THE-NEXT-EVENT				95/03/29
-009800:include optional $template "<Initialise-The-Program>" "<END>"    95/12/18
-009900	   .								95/03/29
-010000									95/03/29
-010100*********************   GET EXTERNAL EVENT   *********************95/03/31
-010200									95/03/31
-010300 GET-EXTERNAL-EVENT.						95/03/31
-010400:include optional $template "<Get-External-Event>" "<END>"        95/12/18
-010500:if $included = 0 						95/12/18
-010600	   EXIT 							95/03/31
-010700:endif								95/12/18
-010800	   .								95/03/31
-010900									95/03/31
-011000********************   TERMINATE THE PROGRAM   *******************95/08/07
-011100									95/03/29
-011200 TERMINATE-THE-PROGRAM.						95/03/29
-011300	   MOVE TERMINATE-EVENT TO THE-NEXT-EVENT			95/03/29
-011400:include optional $template "<Terminate-The-Program>" "<END>"     95/12/18
-011500	   .								95/03/29
-011600:close								95/04/01
-011700:endif								95/04/01
-011800:if "$model" = "called"                                           96/04/03
-011900:if not exist "$SOURCE\R.$ext"                                    95/12/08
-012000:echo "lr I: creating linkage copybook $SOURCE\R.$ext..."         95/12/08
-012100:output $SOURCE\R.$ext						95/12/08
-012200*    Copybook for calling $SOURCE 				95/12/08
-012300* 								95/12/08
-012400*    Generated: $date	Libero $version 			95/12/08
-012500*    Revised:   $date	$author 				95/12/08
-012600* 								95/12/08
-012700*    To use:    place operation code in $SOURCE-CONTROL and	95/12/08
-012800*               CALL "$SOURCE"                                    95/12/08
-012900* 		  USING $SOURCE-CONTROL 			95/12/08
-013000* 								95/12/08
-013100*    Returns:   If $SOURCE-FEEDBACK = SPACE, there were no	95/12/08
-013200* 	      errors.  Else $SOURCE-FEEDBACK indicates the	95/12/08
-013300* 	      cause or nature of the error.			95/12/08
-013400* 								95/12/08
-013500 01  $SOURCE-CONTROL.						95/12/08
-013600*CONTENTS 							95/12/08
-013700	   02  $SOURCE-OPERATION       PIC X	  VALUE SPACE.		95/12/08
-013800	   02  $SOURCE-FEEDBACK        PIC X	  VALUE SPACE.		95/12/08
-013900:close								95/12/08
-014000:endif								95/12/08
-014100:endif								96/04/03
-014200									95/03/31
-014300:output $DIALOG.$ext						95/03/29
-014400:echo "lr I: building $DIALOG.$ext..."                            95/03/31
-014500*----------------------------------------------------------------*95/03/28
-014600*  $DIALOG.$ext - Libero dialog definitions for $SOURCE	       *95/03/29
-014700*  Generated by Libero $version on $fulldate, $time.	       *95/03/29
-014800*  Schema file used: $schema				       *95/10/01
-014900*----------------------------------------------------------------*95/10/01
-015000									95/03/27
-015100 01  LR--DIALOG-CONSTANTS.					95/03/29
-015200	   02  TERMINATE-EVENT	       PIC S9(3)  COMP VALUE -1.	95/10/01
-015300:if check 							95/03/30
-015400	   02  LR--NULL-EVENT	       PIC S9(3)  COMP VALUE ZERO.	95/10/01
-015500:endif								95/03/30
-015600:do event 							95/03/30
-015700	   02  $NAME		       PIC S9(3)  COMP VALUE +$number.	95/03/29
-015800:enddo								95/03/30
-015900	   02  LR--DEFAULTS-STATE      PIC S9(3)  COMP VALUE +$defaults.95/04/01
-016000:do state 							95/10/01
-016100	   02  LR--STATE-$NAME	       PIC S9(3)  COMP VALUE +$number.	95/05/03
-016200:enddo								95/03/30
-016300									95/03/27
-016400 01  LR--DIALOG-VARIABLES.					95/03/29
-016500	   02  LR--EVENT	       PIC S9(3)  COMP VALUE ZERO.	95/03/29
-016600	   02  LR--STATE	       PIC S9(3)  COMP VALUE ZERO.	95/03/29
-016700	   02  LR--SAVEST	       PIC S9(3)  COMP VALUE ZERO.	95/03/29
-016800	   02  LR--INDEX	       PIC S9(3)  COMP VALUE ZERO.	95/03/29
-016900	   02  LR--VECPTR	       PIC S9(3)  COMP VALUE ZERO.	95/03/29
-017000	   02  LR--MODNBR	       PIC S9(3)  COMP VALUE ZERO.	95/03/29
-017100	   02  THE-NEXT-EVENT	       PIC S9(3)  COMP VALUE ZERO.	95/03/29
-017200	   02  THE-EXCEPTION-EVENT     PIC S9(3)  COMP VALUE ZERO.	95/03/29
-017300	   02  EXCEPTION-RAISED        PIC X	  VALUE SPACE.		95/03/29
-017400         88  EXCEPTION-IS-RAISED            VALUE "Y".            95/03/29
-017500:if module "Dialog-Call"                                          95/11/02
-017600:  if not event "Return"                                          95/11/02
-017700:     echo "lr E: you must define the 'Return' event              95/11/02
-017800:     exit 1							95/11/02
-017900:  endif								95/11/02
-018000:  declare int stack_max = 20					95/11/02
-018100	   02  LR--STACK-SIZE	       PIC S9(3)  COMP. 		95/11/02
-018200	   02  LR--STACK	       PIC S9(3)  COMP			95/11/02
-018300						  OCCURS $stack_max.	95/11/04
-018400:endif								95/11/04
-018500									95/11/04
-018600:declare int iw		       # size of item in row		95/03/31
-018700:declare int rw		       # size of this row		95/03/31
-018800:if $states < 10							95/03/30
-018900:  set iw=1							95/03/31
-019000:else								95/03/30
-019100:if $states < 100 						95/03/31
-019200:  set iw=2							95/03/31
-019300:else			       #  assume max 999 states :-0	95/03/31
-019400:  set iw=3							95/03/31
-019500:endif all							95/03/31
-019600:set number_fmt = "%ld"                                           95/03/31
-019700:set row_first  = "%0$iw\ld"                                      95/03/31
-019800:set row_after  = "%0$iw\ld"                                      95/03/31
-019900:set number_fmt = "%03ld"                                         95/03/31
-020000: 								95/03/30
-020100 01  LR--NEXT-STATES.						95/03/29
-020200:do nextst							95/03/30
-020300:  set rw=$tally * $iw						95/03/31
-020400:  if $rw > 12							95/03/31
-020500	   02  FILLER		       PIC X($rw) VALUE 		95/03/31
-020600         "$row".                                                  95/03/29
-020700:  else								95/03/31
-020800     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
-020900:  endif								95/03/31
-021000:  do overflow							95/03/31
-021100:    set rw=$tally * $iw						95/03/31
-021200:    if $rw > 12							95/03/31
-021300	   02  FILLER		       PIC X($rw) VALUE 		95/03/31
-021400         "$row".                                                  95/03/31
-021500:    else 							95/03/31
-021600     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
-021700:    endif							95/03/31
-021800:  enddo								95/03/31
-021900:enddo								95/03/30
-022000 01  FILLER		       REDEFINES  LR--NEXT-STATES.	95/03/29
-022100	   02  FILLER				  OCCURS $states TIMES. 95/03/29
-022200	       03  LR--NEXTST	       PIC 9($iw) OCCURS $events TIMES. 95/03/31
-022300									95/03/29
-022400:if $vectors < 10 						95/03/31
-022500:  set iw=1							95/03/31
-022600:else								95/03/31
-022700:if $vectors < 100						95/03/31
-022800:  set iw=2							95/03/31
-022900:else								95/03/31
-023000:  set iw=3							95/03/31
-023100:endif all							95/03/31
-023200:set number_fmt = "%ld"                                           95/03/31
-023300:set row_first  = "%0$iw\ld"                                      95/03/31
-023400:set row_after  = "%0$iw\ld"                                      95/03/31
-023500:set number_fmt = "%03ld"                                         95/03/31
-023600: 								95/03/31
-023700 01  LR--ACTIONS. 						95/03/29
-023800:do action							95/03/30
-023900:  set rw = $tally * $iw						95/03/31
-024000:  if $rw > 12							95/03/31
-024100	   02  FILLER		       PIC X($rw) VALUE 		95/03/31
-024200         "$row".                                                  95/03/31
-024300:  else								95/03/31
-024400     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
-024500:  endif								95/03/31
-024600:  do overflow							95/03/31
-024700:    set rw=$tally * $iw						95/03/31
-024800:    if $rw > 12							95/03/31
-024900	   02  FILLER		       PIC X($rw) VALUE 		95/03/31
-025000         "$row".                                                  95/03/31
-025100:    else 							95/03/31
-025200     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
-025300:    endif							95/03/31
-025400:  enddo								95/03/31
-025500:enddo								95/03/30
-025600 01  FILLER		       REDEFINES  LR--ACTIONS.		95/03/29
-025700	   02  FILLER				  OCCURS $states TIMES. 95/03/29
-025800	       03  LR--ACTION	       PIC 9($iw) OCCURS $events TIMES. 95/03/31
-025900									95/03/29
-026000 01  LR--OFFSETS. 						95/03/29
-026100:do vector							95/04/09
-026200	   02  FILLER		       PIC S9(3)  COMP VALUE +$offset.	95/04/09
-026300:enddo								95/03/30
-026400 01  FILLER		       REDEFINES  LR--OFFSETS.		95/03/29
-026500	   02  LR--OFFSET	       PIC S9(3)  OCCURS $vectors COMP. 95/11/04
-026600									95/03/29
-026700:declare int tblsize = 0	       # total size of table		95/03/31
-026800:declare string null						95/03/31
-026900:if $modules < 10 						95/03/31
-027000:  set iw=1							95/03/31
-027100:  set null="0"                                                   95/03/31
-027200:else								95/03/31
-027300:if $modules < 100						95/03/31
-027400:  set iw=2							95/03/31
-027500:  set null="00"                                                  95/03/31
-027600:else								95/03/31
-027700:  set iw=3							95/03/31
-027800:  set null="000"                                                 95/03/31
-027900:endif all							95/03/31
-028000:set number_fmt = "%ld"                                           95/03/31
-028100:set row_first  = "%0$iw\ld"                                      95/03/31
-028200:set row_after  = "%0$iw\ld"                                      95/03/31
-028300:set number_fmt = "%03ld"                                         95/03/31
-028400: 								95/03/31
-028500 01  LR--MODULES. 						95/03/29
-028600:do vector							95/03/30
-028700:  set rw = $tally * $iw						95/03/31
-028800:  if $rw > 28							95/03/31
-028900	   02  FILLER		       PIC X($rw) VALUE 		95/03/31
-029000:    if "$row" = ""                                               95/12/11
-029100         "$null".                                                 95/12/11
-029200:    else 							95/12/11
-029300         "$row$null".                                             95/12/11
-029400:    endif							95/12/11
-029500:  else								95/03/30
-029600:    if "$row" = ""                                               95/12/11
-029700     02  FILLER  PIC X($rw) VALUE "$null".                        95/12/11
-029800:    else 							95/12/11
-029900     02  FILLER  PIC X($rw) VALUE "$row$null".                    95/12/11
-030000:    endif							95/12/11
-030100:  endif								95/03/30
-030200:  set tblsize = $tblsize + $tally				95/03/31
-030300:enddo								95/03/30
-030400 01  FILLER		       REDEFINES  LR--MODULES.		95/03/31
-030500	   02  LR--MODULE	       PIC 9($iw) OCCURS $tblsize TIMES.95/11/04
-030600									95/03/29
-030700:if animate							95/10/01
-030800:push $style		       #  Set temporary animation style 95/11/18
-030900:option -style=normal						95/11/05
-031000 01  LR--MNAMES.							95/10/01
-031100:  do module							95/10/01
-031200     02  FILLER  PIC X(30) VALUE "$name".                         95/11/04
-031300:  enddo								95/10/01
-031400 01  FILLER	    REDEFINES  LR--MNAMES.			95/10/01
-031500	   02  LR--MNAME    PIC X(30)  OCCURS $modules TIMES.		95/10/01
-031600									95/10/01
-031700 01  LR--SNAMES.							95/10/01
-031800:  do state							95/10/01
-031900     02  FILLER  PIC X(30) VALUE "$name".                         95/11/04
-032000:  enddo								95/10/01
-032100 01  FILLER	    REDEFINES  LR--SNAMES.			95/10/01
-032200	   02  LR--SNAME    PIC X(30)  OCCURS $states TIMES.		95/10/01
-032300									95/10/01
-032400 01  LR--ENAMES.							95/10/01
-032500:  do event							95/10/01
-032600     02  FILLER  PIC X(30) VALUE "$name".                         95/11/04
-032700:  enddo								95/10/01
-032800 01  FILLER	    REDEFINES  LR--ENAMES.			95/10/01
-032900	   02  LR--ENAME    PIC X(30)  OCCURS $events TIMES.		95/10/02
-033000									95/10/01
-033100:pop $style							95/11/18
-033200:option -style=$style						95/11/18
-033300:endif								95/10/01
-033400:if "$model" = "main"                                             95/03/31
-033500 PROCEDURE DIVISION.						95/03/29
-033600:else								95/03/31
-033700:if "$model" = "called"                                           95/06/25
-033800 LINKAGE SECTION. 						95/03/31
-033900									95/03/31
-034000 01  PROGRAM-CONTROL.						95/03/31
-034100:include "$SOURCE\R.$ext" "*CONTENTS"                             95/04/26
-034200									95/03/31
-034300 PROCEDURE DIVISION						95/03/31
-034400	   USING PROGRAM-CONTROL					95/03/31
-034500	   .								95/03/31
-034600:else								95/03/31
-034700:  echo "lr E: invalid /option - use /opt:model=[main|called]"    95/06/25
-034800:  exit 1 							95/03/31
-034900:endif all							95/03/31
-035000									95/03/29
-035100 LR--BEGIN-PROGRAM.						95/03/29
-035200	   MOVE  +1  TO LR--STATE					95/11/02
-035300:if module "Dialog-Call"                                          95/11/02
-035400	   MOVE ZERO TO LR--STACK-SIZE					95/11/02
-035500:endif								95/11/02
-035600	   PERFORM INITIALISE-THE-PROGRAM				95/03/29
-035700	   PERFORM LR--EXECUTE-DIALOG					95/03/29
-035800	     UNTIL THE-NEXT-EVENT = TERMINATE-EVENT			95/03/29
-035900	   .								95/03/29
-036000 LR--END-PROGRAM. 						95/10/01
-036100	   EXIT PROGRAM 						95/03/29
-036200	   .								95/03/29
-036300 LR--STOP-PROGRAM.						95/10/01
-036400	   STOP RUN							95/03/29
-036500	   .								95/03/29
-036600									95/10/01
-036700 LR--EXECUTE-DIALOG.						95/03/29
-036800	   MOVE THE-NEXT-EVENT TO LR--EVENT				95/03/29
-036900:if check 							95/03/29
-037000	   IF LR--EVENT > $events OR LR--EVENT < 1			95/03/29
-037100         DISPLAY "State " LR--STATE " - event " LR--EVENT         95/04/03
-037200                 " is out of range"                               95/10/01
-037300:  if "$console" != ""                                            95/10/01
-037400		       $console 					95/10/01
-037500:  endif								95/10/01
-037600	       PERFORM LR--STOP-PROGRAM 				95/11/04
-037700	   .								95/03/29
-037800:endif								95/03/29
-037900	   MOVE LR--STATE			  TO LR--SAVEST 	95/03/29
-038000	   MOVE LR--ACTION (LR--STATE, LR--EVENT) TO LR--INDEX		95/03/29
-038100:if defaults							95/03/29
-038200*    IF NO ACTION FOR THIS EVENT, TRY THE DEFAULTS STATE		95/03/29
-038300	   IF LR--INDEX = 0						95/03/29
-038400	       MOVE LR--DEFAULTS-STATE		      TO LR--STATE	95/04/01
-038500	       MOVE LR--ACTION (LR--STATE, LR--EVENT) TO LR--INDEX	95/03/29
-038600	   .								95/03/29
-038700:endif								95/03/29
-038800:if animate							95/10/01
-038900     DISPLAY " "                                                  95/11/05
-039000     DISPLAY LR--SNAME (LR--STATE) ":"                            95/10/01
-039100:  if "$console" != ""                                            95/10/01
-039200		   $console						95/10/01
-039300:  endif								95/10/01
-039400     DISPLAY "    (--) " LR--ENAME (LR--EVENT)                    95/10/02
-039500:  if "$console" != ""                                            95/10/01
-039600		   $console						95/10/01
-039700:  endif								95/10/01
-039800:endif								95/10/01
-039900:if check 							95/03/29
-040000	   IF LR--INDEX = ZERO						95/03/29
-040100         DISPLAY "State " LR--STATE " - event " LR--EVENT         95/04/03
-040200                 " is not accepted"                               95/10/01
-040300:  if "$console" != ""                                            95/10/01
-040400		       $console 					95/10/01
-040500:  endif								95/10/01
-040600	       PERFORM LR--STOP-PROGRAM 				95/11/04
-040700	   .								95/03/29
-040800	   MOVE     LR--NULL-EVENT     TO THE-NEXT-EVENT		95/03/31
-040900:endif								95/03/29
-041000	   MOVE     LR--NULL-EVENT     TO THE-EXCEPTION-EVENT		95/03/29
-041100	   MOVE 	SPACE	       TO EXCEPTION-RAISED		95/03/29
-041200	   MOVE LR--OFFSET (LR--INDEX) TO LR--VECPTR			95/03/29
-041300	   PERFORM LR--EXECUTE-ACTION-VECTOR				95/03/29
-041400	     VARYING LR--VECPTR FROM LR--VECPTR BY 1			95/03/29
-041500	       UNTIL LR--MODULE (LR--VECPTR) = ZERO			95/03/29
-041600		  OR EXCEPTION-IS-RAISED				95/03/29
-041700									95/03/29
-041800	   IF EXCEPTION-IS-RAISED					95/03/29
-041900	       PERFORM LR--GET-EXCEPTION-EVENT				95/03/29
-042000	   ELSE 							95/03/29
-042100	       MOVE LR--NEXTST (LR--STATE, LR--EVENT) TO LR--STATE	95/03/29
-042200	   .								95/03/29
-042300:if defaults							95/05/18
-042400	   IF LR--STATE = LR--DEFAULTS-STATE				95/05/18
-042500	       MOVE LR--SAVEST TO LR--STATE				95/05/18
-042600	   .								95/05/18
-042700:endif								95/05/18
-042800	   IF THE-NEXT-EVENT = LR--NULL-EVENT				95/03/29
-042900	       PERFORM GET-EXTERNAL-EVENT				95/03/31
-043000:if check 							96/02/03
-043100	       IF THE-NEXT-EVENT = LR--NULL-EVENT			95/03/31
-043200             DISPLAY "No event set after event " LR--EVENT        95/03/31
-043300                     " in state " LR--STATE                       95/10/01
-043400:  if "$console" != ""                                            95/10/01
-043500			   $console					95/10/01
-043600:  endif								95/10/01
-043700		   PERFORM LR--STOP-PROGRAM				95/11/04
-043800:endif								96/02/03
-043900	   .								95/03/29
-044000: 								95/03/29
-044100:declare int    modto	       # last of group of 10		95/08/07
-044200:declare int    modfrom	       # first of group of 10		95/08/07
-044300:declare int    modbase	       # last of previous group, or	95/08/07
-044400:declare int    modloop	       # loop counter			95/08/07
-044500:declare string modelse          # 'else' or spaces               95/08/07
-044600:set comma_before="ELSE"                                          95/03/29
-044700:set comma_last=""                                                95/03/29
-044800									95/03/29
-044900 LR--EXECUTE-ACTION-VECTOR.					95/03/29
-045000	   MOVE LR--MODULE (LR--VECPTR) TO LR--MODNBR			95/04/26
-045100:if animate							95/10/01
-045200     DISPLAY "          + " LR--MNAME (LR--MODNBR)                95/10/01
-045300:  if "$console" != ""                                            95/10/01
-045400		   $console						95/10/01
-045500:  endif								95/10/01
-045600:endif								95/10/01
-045700:set number_fmt = "%02ld"                                         95/03/31
-045800:if "$LEVEL" = "ANSI74"                                           95/03/29
-045900:if $modules > 10 	       # do gymnastics if > 10 modules	95/03/29
-046000:  set modto = $modules						95/03/29
-046100:  do while $modto > 10						95/03/29
-046200:    set modbase = ($modto - 1) / 10 * 10 			95/03/29
-046300:    set modfrom = $modbase + 1					95/03/29
-046400	   IF LR--MODNBR > $modbase					95/03/29
-046500	       PERFORM LR--EXECUTE-$modfrom-$modto			95/03/29
-046600	   ELSE 							95/03/29
-046700:    set modto = $modbase 					95/03/29
-046800:  enddo								95/03/29
-046900	       PERFORM LR--EXECUTE-01-$modto				95/03/29
-047000:endif								95/03/29
-047100!    Calculate if we need to print a split header 		95/03/29
-047200:set modfrom = 1							95/03/29
-047300:set modloop = 0							95/03/29
-047400:do module							95/03/29
-047500:  set modto = $modfrom + 9					95/03/29
-047600:  if $modto > $modules						95/03/29
-047700:    set modto = $modules 					95/03/29
-047800:  endif								95/03/29
-047900:  if $modules > 10						95/03/29
-048000:    if $modloop = 0						95/03/29
-048100	   .								95/03/29
-048200									95/03/29
-048300 LR--EXECUTE-$modfrom-$modto.					95/03/29
-048400:      set modfrom = $modfrom + 10				95/03/29
-048500:      set modloop = 10						95/03/29
-048600:    endif							95/03/29
-048700:    set modloop = $modloop - 1					95/03/29
-048800:  endif								95/03/29
-048900	   IF LR--MODNBR = $number					95/03/29
-049000:  set modelse="$comma"                                           95/03/29
-049100:  if $modules > 10						95/03/29
-049200:    if $modloop = 0						95/03/29
-049300:      set modelse=""                                             95/03/29
-049400:    endif							95/03/29
-049500:  endif								95/03/29
-049600	       PERFORM $NAME				$MODELSE	95/03/29
-049700:enddo								95/03/29
-049800:else								95/03/29
-049900:if "$LEVEL" = "ANSI85"                                           95/03/29
-050000	   EVALUATE LR--MODNBR						95/03/29
-050100:  do module							95/03/29
-050200	       WHEN $number PERFORM $NAME				95/03/29
-050300:  enddo								95/03/29
-050400	   END-EVALUATE 						95/03/29
-050500:else								95/03/29
-050600:  echo "lr E: invalid /option - use /opt:level=[ansi74|ansi85]"  95/03/31
-050700:  exit 1 							95/03/29
-050800:endif all							95/03/29
-050900	   .								95/03/29
-051000									95/03/29
-051100 LR--GET-EXCEPTION-EVENT. 					95/03/29
-051200	   IF THE-EXCEPTION-EVENT NOT = LR--NULL-EVENT			95/03/29
-051300	       MOVE THE-EXCEPTION-EVENT TO LR--EVENT			95/03/29
-051400	   .								95/03/29
-051500	   MOVE LR--EVENT TO THE-NEXT-EVENT				95/03/29
-051600:if animate							95/10/02
-051700     DISPLAY "    (=>) " LR--ENAME (LR--EVENT)                    95/10/02
-051800:  if "$console" != ""                                            95/10/02
-051900		   $console						95/10/02
-052000:  endif								95/10/02
-052100:endif								95/10/02
-052200	   .								95/03/29
-052300									95/03/31
-052400:if module "Dialog-Call"                                          95/11/02
-052500 DIALOG-CALL.							95/11/02
-052600	   IF LR--STACK-SIZE < $stack_max				95/11/02
-052700	       ADD 1 TO LR--STACK-SIZE					95/11/05
-052800	       MOVE LR--STATE TO LR--STACK (LR--STACK-SIZE)		95/11/02
-052900	   ELSE 							95/11/02
-053000         DISPLAY "State " LR--STATE " - Dialog-Call overflow"     95/11/02
-053100	       PERFORM LR--STOP-PROGRAM 				95/11/04
-053200	   .								95/11/02
-053300									95/11/02
-053400 DIALOG-RETURN.							95/11/02
-053500	   IF LR--STACK-SIZE > ZERO					95/11/02
-053600	       MOVE LR--STACK (LR--STACK-SIZE) TO LR--STATE		95/11/02
-053700	       MOVE	   RETURN-EVENT        TO THE-EXCEPTION-EVENT	95/11/05
-053800         MOVE           "YES"            TO EXCEPTION-RAISED      95/11/05
-053900	       ADD -1 TO LR--STACK-SIZE 				95/11/05
-054000	   ELSE 							95/11/02
-054100         DISPLAY "State " LR--STATE " - Dialog-Return underflow"  95/11/02
-054200	       PERFORM LR--STOP-PROGRAM 				95/11/04
-054300	   .								95/11/02
-054400:endif								95/11/02
-054500:close								95/03/29
-054600!  Generate stubs for all modules not yet defined in source	95/03/29
-054700									95/03/31
-054800:internal "initialise_the_program"                                95/05/19
-054900:internal "get_external_event"                                    95/05/19
-055000:set stub_first   = "*"                                           95/11/03
-055100:set stub_between = "*"                                           95/11/03
-055200:set stub_last    = "*"                                           95/11/03
-055300:set stub_width	= 66						95/11/03
-055400:set module_line = " %s."                                         95/11/03
-055500:do stubs $SOURCE.cob $DIALOG.$ext				95/11/02
-055600									95/03/29
-055700 $NAME.								95/03/31
-055800:include optional $template "<$module_name>" "<END>"              95/12/18
-055900:if $included = 0 						95/12/18
-056000	   EXIT 							95/12/18
-056100:endif								95/12/18
-056200	   .								95/03/29
-056300:enddo								95/03/29
+002400! 	     I recommend that your dialog carries the program	95/03/27
+002500!              name followed by 'd', with extension '.l'.         95/03/27
+002600! 								95/03/27
+002700! 	     Assumes linkage section in $SOURCE\R.$ext. 	95/12/08
+002800! 								95/03/27
+002900!  FSM Code Generator.  Copyright (c) 1991-97 iMatix.		95/12/18
+003000! 								95/03/27
+003100!  This program is free software; you can redistribute it and/or	95/03/29
+003200!  modify it under the terms of the GNU General Public License as 95/03/29
+003300!  published by the Free Software Foundation; either version 2 of 95/03/29
+003400!  the License, or (at your option) any later version.		95/03/29
+003500! 								95/03/27
+003600!  This program is distributed in the hope that it will be useful,95/03/29
+003700!  but WITHOUT ANY WARRANTY; without even the implied warranty of 95/03/29
+003800!  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the	95/03/29
+003900!  GNU General Public License for more details.			95/03/29
+004000! 								95/03/27
+004100!  You should have received a copy of the GNU General Public	95/03/29
+004200!  License along with this program; if not, write to the Free	95/03/29
+004300!  Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139,	95/03/29
+004400!  USA.								95/03/29
+004500!=================================================================95/03/27
+004600									95/03/31
+004700:set array_base = 1						95/12/08
+004800:set row_width  = 48		   # If $row is longer, wrap	95/12/08
+004900									95/12/08
+005000:declare string ext = "cbl"          # works best on Unix         95/12/08
+005100:declare string level = "ansi74"     # most portable code         95/12/08
+005200:declare string model = "main"       # main program               95/12/08
+005300:declare string console = ""         # e.g. 'UPON TERMINAL'       95/12/08
+005400:declare string template="TEMPLATE.cob"                           95/12/18
+005500:declare string checkpoint = "no"    # checkpoint/restart on stop 26/08/09
+005600:declare string animate_log = ""     # file for animate trace     26/08/09
+005700:set animate_file_name = "$animate_log"	26/08/09
+005800:if "$animate_log" = ""	26/08/09
+005900:set animate_file_name = "$SOURCE-ANIMATE"	26/08/09
+006000:endif	26/08/09
+006100:option -style=cobol -noidle					95/12/08
+006200									95/12/08
+006300!  Check that program name and dialog name are different		95/03/29
+006400									95/03/31
+006500:if "$source" = "$dialog"                                         95/10/01
+006600:    echo "lr E: dialog cannot have same name as source file"     95/04/01
+006700:    exit 1							95/04/01
+006800:endif								95/03/31
+006900									95/03/31
+007000!  Generate skeleton program if none already exists		95/03/29
+007100									95/03/31
+007200:if not exist $SOURCE.cob 					95/04/01
+007300:echo "lr I: creating skeleton program $SOURCE.cob..."            95/04/01
+007400:output $SOURCE.cob						95/04/01
+007500 IDENTIFICATION DIVISION. 					95/03/29
+007600 PROGRAM-ID.    $SOURCE.						95/03/29
+007700									95/03/29
+007800 AUTHOR.	      $AUTHOR.						95/04/01
+007900 DATE-WRITTEN.  $DATE						95/03/29
+008000	   -REVISED:  $DATE.						95/03/29
+008100:include optional $template "<HEADER>" "<END>"                    95/12/18
+008200									95/12/18
+008300 ENVIRONMENT DIVISION.						95/03/29
+008400									95/03/29
+008500 CONFIGURATION SECTION.						95/03/29
+008600 SOURCE-COMPUTER. PORTABLE.					95/03/29
+008700 OBJECT-COMPUTER. PORTABLE.					95/03/29
+008800								26/08/09
+008900	26/08/09
+009000	26/08/09
+009100 INPUT-OUTPUT SECTION.	26/08/09
+009200 FILE-CONTROL.	26/08/09
+009300     SELECT OPTIONAL LR--RESTART-FILE	26/08/09
+009400         ASSIGN TO "$SOURCE-RESTART"	26/08/09
+009500         ORGANIZATION IS SEQUENTIAL.	26/08/09
+009600     SELECT OPTIONAL LR--ANIMATE-FILE	26/08/09
+009700         ASSIGN TO LR--ANIMATE-FILE-NAME	26/08/09
+009800         ORGANIZATION IS LINE SEQUENTIAL.	26/08/09
+009900	26/08/09
+010000 DATA DIVISION.	95/03/29
+010100	95/03/29
+010200 FILE SECTION.	26/08/09
+010300 FD  LR--RESTART-FILE	26/08/09
+010400     LABEL RECORDS ARE STANDARD.	26/08/09
+010500 01  LR--RESTART-RECORD.	26/08/09
+010600     02  LR--RESTART-STATE      PIC S9(3)  COMP.	26/08/09
+010700     02  LR--RESTART-EVENT      PIC S9(3)  COMP.	26/08/09
+010800:include optional $template "<Checkpoint-Data>" "<END>"	26/08/09
+010900	26/08/09
+011000 FD  LR--ANIMATE-FILE	26/08/09
+011100     LABEL RECORDS ARE STANDARD.	26/08/09
+011200 01  LR--ANIMATE-RECORD      PIC X(80).	26/08/09
+011300	26/08/09
+011400 WORKING-STORAGE SECTION. 					95/03/29
+011500     01  LR--ANIMATE-FILE-NAME  PIC X(80)  VALUE SPACES.	26/08/09
+011600:include optional $template "<DATA>" "<END>"                      95/12/18
+011700									95/12/18
+011800*DIALOG DATA AND INTERPRETER.					95/03/29
+011900 COPY $DIALOG.							95/03/29
+012000									95/03/29
+012100*******************   INITIALISE THE PROGRAM   *******************95/08/07
+012200									95/03/29
+012300 INITIALISE-THE-PROGRAM.						95/03/29
+012400	   MOVE OK-EVENT TO THE-NEXT-EVENT				95/03/29
+012500:include optional $template "<Initialise-The-Program>" "<END>"    95/12/18
+012600	   .								95/03/29
+012700									95/03/29
+012800*********************   GET EXTERNAL EVENT   *********************95/03/31
+012900									95/03/31
+013000 GET-EXTERNAL-EVENT.						95/03/31
+013100:include optional $template "<Get-External-Event>" "<END>"        95/12/18
+013200:if $included = 0 						95/12/18
+013300	   EXIT 							95/03/31
+013400:endif								95/12/18
+013500	   .								95/03/31
+013600									95/03/31
+013700********************   TERMINATE THE PROGRAM   *******************95/08/07
+013800									95/03/29
+013900 TERMINATE-THE-PROGRAM.						95/03/29
+014000	   MOVE TERMINATE-EVENT TO THE-NEXT-EVENT			95/03/29
+014100:include optional $template "<Terminate-The-Program>" "<END>"     95/12/18
+014200	   .								95/03/29
+014300:close								95/04/01
+014400:endif								95/04/01
+014500:if "$model" = "called"                                           96/04/03
+014600:if not exist "$SOURCE\R.$ext"                                    95/12/08
+014700:echo "lr I: creating linkage copybook $SOURCE\R.$ext..."         95/12/08
+014800:output $SOURCE\R.$ext						95/12/08
+014900*    Copybook for calling $SOURCE 				95/12/08
+015000* 								95/12/08
+015100*    Generated: $date	Libero $version 			95/12/08
+015200*    Revised:   $date	$author 				95/12/08
+015300* 								95/12/08
+015400*    To use:    place operation code in $SOURCE-CONTROL and	26/08/09
+015500*               a correlation id in $SOURCE-CORRID, then	26/08/09
+015600*               CALL "$SOURCE"                                    95/12/08
+015700* 		  USING $SOURCE-CONTROL 			95/12/08
+015800* 								95/12/08
+015900*    Returns:   If $SOURCE-FEEDBACK = SPACE, there were no	95/12/08
+016000* 	      errors.  Else $SOURCE-FEEDBACK indicates the	95/12/08
+016100* 	      cause or nature of the error, $SOURCE-RETCODE	26/08/09
+016200* 	      carries a numeric reason code, and		26/08/09
+016300* 	      $SOURCE-ERROR-MESSAGE a descriptive message	26/08/09
+016400* 	      suitable for a log or screen.			26/08/09
+016500* 								95/12/08
+016600 01  $SOURCE-CONTROL.						95/12/08
+016700*CONTENTS 							95/12/08
+016800	   02  $SOURCE-OPERATION       PIC X	  VALUE SPACE.		95/12/08
+016900	   02  $SOURCE-FEEDBACK        PIC X	  VALUE SPACE.		95/12/08
+017000	   02  $SOURCE-RETCODE         PIC S9(4) COMP VALUE ZERO.	26/08/09
+017100	   02  $SOURCE-ERROR-MESSAGE   PIC X(79)  VALUE SPACE.		26/08/09
+017200	   02  $SOURCE-CORRID          PIC X(16)  VALUE SPACE.		26/08/09
+017300:close								95/12/08
+017400:endif								95/12/08
+017500:endif								96/04/03
+017600									95/03/31
+017700:output $DIALOG.$ext						95/03/29
+017800:echo "lr I: building $DIALOG.$ext..."                            95/03/31
+017900*----------------------------------------------------------------*95/03/28
+018000*  $DIALOG.$ext - Libero dialog definitions for $SOURCE	       *95/03/29
+018100*  Generated by Libero $version on $fulldate, $time.	       *95/03/29
+018200*  Schema file used: $schema				       *95/10/01
+018300*----------------------------------------------------------------*95/10/01
+018400									95/03/27
+018500 01  LR--DIALOG-CONSTANTS.					95/03/29
+018600	   02  TERMINATE-EVENT	       PIC S9(3)  COMP VALUE -1.	95/10/01
+018700:if check 							95/03/30
+018800	   02  LR--NULL-EVENT	       PIC S9(3)  COMP VALUE ZERO.	95/10/01
+018900:endif								95/03/30
+019000:do event 							95/03/30
+019100	   02  $NAME		       PIC S9(3)  COMP VALUE +$number.	95/03/29
+019200:enddo								95/03/30
+019300	   02  LR--DEFAULTS-STATE      PIC S9(3)  COMP VALUE +$defaults.95/04/01
+019400:do state 							95/10/01
+019500	   02  LR--STATE-$NAME	       PIC S9(3)  COMP VALUE +$number.	95/05/03
+019600:enddo								95/03/30
+019700									95/03/27
+019800 01  LR--DIALOG-VARIABLES.					95/03/29
+019900	   02  LR--EVENT	       PIC S9(3)  COMP VALUE ZERO.	95/03/29
+020000	   02  LR--STATE	       PIC S9(3)  COMP VALUE ZERO.	95/03/29
+020100	   02  LR--SAVEST	       PIC S9(3)  COMP VALUE ZERO.	95/03/29
+020200	   02  LR--INDEX	       PIC S9(3)  COMP VALUE ZERO.	95/03/29
+020300	   02  LR--VECPTR	       PIC S9(3)  COMP VALUE ZERO.	95/03/29
+020400	   02  LR--MODNBR	       PIC S9(3)  COMP VALUE ZERO.	95/03/29
+020500	   02  THE-NEXT-EVENT	       PIC S9(3)  COMP VALUE ZERO.	95/03/29
+020600	   02  THE-EXCEPTION-EVENT     PIC S9(3)  COMP VALUE ZERO.	95/03/29
+020700	   02  EXCEPTION-RAISED        PIC X	  VALUE SPACE.		95/03/29
+020800         88  EXCEPTION-IS-RAISED            VALUE "Y".            95/03/29
+020900:if "$checkpoint" = "yes"					26/08/09
+021000	   02  LR--CHECKPOINT-FOUND   PIC X      VALUE SPACE.	26/08/09
+021100	       88  LR--RESUMING-FROM-CHECKPOINT    VALUE "Y".	26/08/09
+021200:endif								26/08/09
+021300:if "$animate_log" != ""					26/08/09
+021400	   02  LR--ANIMATE-TIME        PIC 9(8).			26/08/09
+021500	   02  LR--ANIMATE-TEXT        PIC X(71) VALUE SPACE.	26/08/09
+021600:endif							26/08/09
+021700:if module "Dialog-Call"                                          95/11/02
+021800:  if not event "Return"                                          95/11/02
+021900:     echo "lr E: you must define the 'Return' event              95/11/02
+022000:     exit 1							95/11/02
+022100:  endif								95/11/02
+022200:  declare int stack_max = 20					95/11/02
+022300:  declare string stack_overflow = "stop"  # stop | reject		26/08/09
+022400:  if "$stack_overflow" = "reject"				26/08/09
+022500:    if not event "Overflow"					26/08/09
+022600:       echo "lr E: you must define the 'Overflow' event		26/08/09
+022700:       exit 1							26/08/09
+022800:    endif							26/08/09
+022900:  endif								26/08/09
+023000	   02  LR--STACK-SIZE	       PIC S9(3)  COMP. 		95/11/02
+023100	   02  LR--STACK	       PIC S9(3)  COMP			95/11/02
+023200						  OCCURS $stack_max.	95/11/04
+023300:endif								95/11/04
+023400									95/11/04
+023500:declare int iw		       # size of item in row		95/03/31
+023600:declare int rw		       # size of this row		95/03/31
+023700:if $states < 10							95/03/30
+023800:  set iw=1							95/03/31
+023900:else								95/03/30
+024000:if $states < 100 						95/03/31
+024100:  set iw=2							95/03/31
+024200:else			       #  assume max 999 states :-0	95/03/31
+024300:  set iw=3							95/03/31
+024400:endif all							95/03/31
+024500:set number_fmt = "%ld"                                           95/03/31
+024600:set row_first  = "%0$iw\ld"                                      95/03/31
+024700:set row_after  = "%0$iw\ld"                                      95/03/31
+024800:set number_fmt = "%03ld"                                         95/03/31
+024900: 								95/03/30
+025000 01  LR--NEXT-STATES.						95/03/29
+025100:do nextst							95/03/30
+025200:  set rw=$tally * $iw						95/03/31
+025300:  if $rw > 12							95/03/31
+025400	   02  FILLER		       PIC X($rw) VALUE 		95/03/31
+025500         "$row".                                                  95/03/29
+025600:  else								95/03/31
+025700     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
+025800:  endif								95/03/31
+025900:  do overflow							95/03/31
+026000:    set rw=$tally * $iw						95/03/31
+026100:    if $rw > 12							95/03/31
+026200	   02  FILLER		       PIC X($rw) VALUE 		95/03/31
+026300         "$row".                                                  95/03/31
+026400:    else 							95/03/31
+026500     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
+026600:    endif							95/03/31
+026700:  enddo								95/03/31
+026800:enddo								95/03/30
+026900 01  FILLER		       REDEFINES  LR--NEXT-STATES.	95/03/29
+027000	   02  FILLER				  OCCURS $states TIMES. 95/03/29
+027100	       03  LR--NEXTST	       PIC 9($iw) OCCURS $events TIMES. 95/03/31
+027200									95/03/29
+027300:if $vectors < 10 						95/03/31
+027400:  set iw=1							95/03/31
+027500:else								95/03/31
+027600:if $vectors < 100						95/03/31
+027700:  set iw=2							95/03/31
+027800:else								95/03/31
+027900:  set iw=3							95/03/31
+028000:endif all							95/03/31
+028100:set number_fmt = "%ld"                                           95/03/31
+028200:set row_first  = "%0$iw\ld"                                      95/03/31
+028300:set row_after  = "%0$iw\ld"                                      95/03/31
+028400:set number_fmt = "%03ld"                                         95/03/31
+028500: 								95/03/31
+028600 01  LR--ACTIONS. 						95/03/29
+028700:do action							95/03/30
+028800:  set rw = $tally * $iw						95/03/31
+028900:  if $rw > 12							95/03/31
+029000	   02  FILLER		       PIC X($rw) VALUE 		95/03/31
+029100         "$row".                                                  95/03/31
+029200:  else								95/03/31
+029300     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
+029400:  endif								95/03/31
+029500:  do overflow							95/03/31
+029600:    set rw=$tally * $iw						95/03/31
+029700:    if $rw > 12							95/03/31
+029800	   02  FILLER		       PIC X($rw) VALUE 		95/03/31
+029900         "$row".                                                  95/03/31
+030000:    else 							95/03/31
+030100     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
+030200:    endif							95/03/31
+030300:  enddo								95/03/31
+030400:enddo								95/03/30
+030500 01  FILLER		       REDEFINES  LR--ACTIONS.		95/03/29
+030600	   02  FILLER				  OCCURS $states TIMES. 95/03/29
+030700	       03  LR--ACTION	       PIC 9($iw) OCCURS $events TIMES. 95/03/31
+030800									95/03/29
+030900 01  LR--OFFSETS. 						95/03/29
+031000:do vector							95/04/09
+031100	   02  FILLER		       PIC S9(3)  COMP VALUE +$offset.	95/04/09
+031200:enddo								95/03/30
+031300 01  FILLER		       REDEFINES  LR--OFFSETS.		95/03/29
+031400	   02  LR--OFFSET	       PIC S9(3)  OCCURS $vectors COMP. 95/11/04
+031500									95/03/29
+031600:declare int tblsize = 0	       # total size of table		95/03/31
+031700:declare string null						95/03/31
+031800:if $modules < 10 						95/03/31
+031900:  set iw=1							95/03/31
+032000:  set null="0"                                                   95/03/31
+032100:else								95/03/31
+032200:if $modules < 100						95/03/31
+032300:  set iw=2							95/03/31
+032400:  set null="00"                                                  95/03/31
+032500:else								95/03/31
+032600:  set iw=3							95/03/31
+032700:  set null="000"                                                 95/03/31
+032800:endif all							95/03/31
+032900:set number_fmt = "%ld"                                           95/03/31
+033000:set row_first  = "%0$iw\ld"                                      95/03/31
+033100:set row_after  = "%0$iw\ld"                                      95/03/31
+033200:set number_fmt = "%03ld"                                         95/03/31
+033300: 								95/03/31
+033400 01  LR--MODULES. 						95/03/29
+033500:do vector							95/03/30
+033600:  set rw = $tally * $iw						95/03/31
+033700:  if $rw > 28							95/03/31
+033800	   02  FILLER		       PIC X($rw) VALUE 		95/03/31
+033900:    if "$row" = ""                                               95/12/11
+034000         "$null".                                                 95/12/11
+034100:    else 							95/12/11
+034200         "$row$null".                                             95/12/11
+034300:    endif							95/12/11
+034400:  else								95/03/30
+034500:    if "$row" = ""                                               95/12/11
+034600     02  FILLER  PIC X($rw) VALUE "$null".                        95/12/11
+034700:    else 							95/12/11
+034800     02  FILLER  PIC X($rw) VALUE "$row$null".                    95/12/11
+034900:    endif							95/12/11
+035000:  endif								95/03/30
+035100:  set tblsize = $tblsize + $tally				95/03/31
+035200:enddo								95/03/30
+035300 01  FILLER		       REDEFINES  LR--MODULES.		95/03/31
+035400	   02  LR--MODULE	       PIC 9($iw) OCCURS $tblsize TIMES.95/11/04
+035500									95/03/29
+035600:if animate							95/10/01
+035700:push $style		       #  Set temporary animation style 95/11/18
+035800:option -style=normal						95/11/05
+035900 01  LR--MNAMES.							95/10/01
+036000:  do module							95/10/01
+036100     02  FILLER  PIC X(30) VALUE "$name".                         95/11/04
+036200:  enddo								95/10/01
+036300 01  FILLER	    REDEFINES  LR--MNAMES.			95/10/01
+036400	   02  LR--MNAME    PIC X(30)  OCCURS $modules TIMES.		95/10/01
+036500									95/10/01
+036600 01  LR--SNAMES.							95/10/01
+036700:  do state							95/10/01
+036800     02  FILLER  PIC X(30) VALUE "$name".                         95/11/04
+036900:  enddo								95/10/01
+037000 01  FILLER	    REDEFINES  LR--SNAMES.			95/10/01
+037100	   02  LR--SNAME    PIC X(30)  OCCURS $states TIMES.		95/10/01
+037200									95/10/01
+037300 01  LR--ENAMES.							95/10/01
+037400:  do event							95/10/01
+037500     02  FILLER  PIC X(30) VALUE "$name".                         95/11/04
+037600:  enddo								95/10/01
+037700 01  FILLER	    REDEFINES  LR--ENAMES.			95/10/01
+037800	   02  LR--ENAME    PIC X(30)  OCCURS $events TIMES.		95/10/02
+037900									95/10/01
+038000:pop $style							95/11/18
+038100:option -style=$style						95/11/18
+038200:endif								95/10/01
+038300:if "$model" = "main"                                             95/03/31
+038400 PROCEDURE DIVISION.						95/03/29
+038500:else								95/03/31
+038600:if "$model" = "called"                                           95/06/25
+038700 LINKAGE SECTION. 						95/03/31
+038800									95/03/31
+038900 01  PROGRAM-CONTROL.						95/03/31
+039000:include "$SOURCE\R.$ext" "*CONTENTS"                             95/04/26
+039100									95/03/31
+039200 PROCEDURE DIVISION						95/03/31
+039300	   USING PROGRAM-CONTROL					95/03/31
+039400	   .								95/03/31
+039500:else								95/03/31
+039600:  echo "lr E: invalid /option - use /opt:model=[main|called]"    95/06/25
+039700:  exit 1 							95/03/31
+039800:endif all							95/03/31
+039900									95/03/29
+040000 LR--BEGIN-PROGRAM.						95/03/29
+040100	   MOVE  +1  TO LR--STATE					95/11/02
+040200:if module "Dialog-Call"                                          95/11/02
+040300	   MOVE ZERO TO LR--STACK-SIZE					95/11/02
+040400:endif								95/11/02
+040500:if "$animate_log" != ""					26/08/09
+040600	   MOVE "$animate_file_name" TO LR--ANIMATE-FILE-NAME	26/08/09
+040700	   OPEN EXTEND LR--ANIMATE-FILE				26/08/09
+040800:endif								26/08/09
+040900:if "$checkpoint" = "yes"					26/08/09
+041000	   PERFORM LR--RESTORE-CHECKPOINT				26/08/09
+041100	     THRU LR--RESTORE-CHECKPOINT-EXIT				26/08/09
+041200	   IF NOT LR--RESUMING-FROM-CHECKPOINT			26/08/09
+041300	       PERFORM INITIALISE-THE-PROGRAM			26/08/09
+041400	   .							26/08/09
+041500:else								26/08/09
+041600	   PERFORM INITIALISE-THE-PROGRAM				95/03/29
+041700:endif								26/08/09
+041800	   PERFORM LR--EXECUTE-DIALOG					95/03/29
+041900	     UNTIL THE-NEXT-EVENT = TERMINATE-EVENT			95/03/29
+042000:if "$checkpoint" = "yes"					26/08/09
+042100	   PERFORM LR--CLEAR-CHECKPOINT				26/08/09
+042200:endif								26/08/09
+042300	   .								95/03/29
+042400 LR--END-PROGRAM. 						95/10/01
+042500:if "$animate_log" != ""					26/08/09
+042600	   CLOSE LR--ANIMATE-FILE					26/08/09
+042700:endif								26/08/09
+042800	   EXIT PROGRAM 						95/03/29
+042900	   .								95/03/29
+043000 LR--STOP-PROGRAM.						95/10/01
+043100:if "$animate_log" != ""					26/08/09
+043200	   CLOSE LR--ANIMATE-FILE					26/08/09
+043300:endif								26/08/09
+043400:if "$checkpoint" = "yes"					26/08/09
+043500	   IF THE-NEXT-EVENT NOT = TERMINATE-EVENT			26/08/09
+043600	       PERFORM LR--SAVE-CHECKPOINT				26/08/09
+043700	   .							26/08/09
+043800:endif								26/08/09
+043900	   STOP RUN							95/03/29
+044000	   .								95/03/29
+044100:if "$checkpoint" = "yes"					26/08/09
+044200 LR--SAVE-CHECKPOINT.						26/08/09
+044300	   MOVE LR--STATE      TO LR--RESTART-STATE			26/08/09
+044400	   MOVE THE-NEXT-EVENT TO LR--RESTART-EVENT			26/08/09
+044500:include optional $template "<Save-Checkpoint-Data>" "<END>"	26/08/09
+044600	   OPEN OUTPUT LR--RESTART-FILE				26/08/09
+044700	   WRITE LR--RESTART-RECORD					26/08/09
+044800	   CLOSE LR--RESTART-FILE					26/08/09
+044900	   .								26/08/09
+045000									26/08/09
+045100 LR--RESTORE-CHECKPOINT.					26/08/09
+045200	   MOVE SPACE TO LR--CHECKPOINT-FOUND			26/08/09
+045300	   OPEN INPUT LR--RESTART-FILE				26/08/09
+045400	   READ LR--RESTART-FILE					26/08/09
+045500	       AT END							26/08/09
+045600		   CLOSE LR--RESTART-FILE				26/08/09
+045700		   GO TO LR--RESTORE-CHECKPOINT-EXIT			26/08/09
+045800	   .								26/08/09
+045900	   MOVE LR--RESTART-STATE TO LR--STATE			26/08/09
+046000	   MOVE LR--RESTART-EVENT TO THE-NEXT-EVENT			26/08/09
+046100	   MOVE "Y"               TO LR--CHECKPOINT-FOUND		26/08/09
+046200:include optional $template "<Restore-Checkpoint-Data>" "<END>"	26/08/09
+046300	   CLOSE LR--RESTART-FILE					26/08/09
+046400 LR--RESTORE-CHECKPOINT-EXIT.					26/08/09
+046500	   EXIT								26/08/09
+046600	   .								26/08/09
+046700									26/08/09
+046800 LR--CLEAR-CHECKPOINT.						26/08/09
+046900	   OPEN OUTPUT LR--RESTART-FILE				26/08/09
+047000	   CLOSE LR--RESTART-FILE					26/08/09
+047100	   .								26/08/09
+047200:endif								26/08/09
+047300									26/08/09
+047400									95/10/01
+047500 LR--EXECUTE-DIALOG.						95/03/29
+047600	   MOVE THE-NEXT-EVENT TO LR--EVENT				95/03/29
+047700:if check 							95/03/29
+047800	   IF LR--EVENT > $events OR LR--EVENT < 1			95/03/29
+047900         DISPLAY "State " LR--STATE " - event " LR--EVENT         95/04/03
+048000                 " is out of range"                               95/10/01
+048100:  if "$console" != ""                                            95/10/01
+048200		       $console 					95/10/01
+048300:  endif								95/10/01
+048400	       PERFORM LR--STOP-PROGRAM 				95/11/04
+048500	   .								95/03/29
+048600:endif								95/03/29
+048700	   MOVE LR--STATE			  TO LR--SAVEST 	95/03/29
+048800	   MOVE LR--ACTION (LR--STATE, LR--EVENT) TO LR--INDEX		95/03/29
+048900:if defaults							95/03/29
+049000*    IF NO ACTION FOR THIS EVENT, TRY THE DEFAULTS STATE		95/03/29
+049100	   IF LR--INDEX = 0						95/03/29
+049200	       MOVE LR--DEFAULTS-STATE		      TO LR--STATE	95/04/01
+049300	       MOVE LR--ACTION (LR--STATE, LR--EVENT) TO LR--INDEX	95/03/29
+049400	   .								95/03/29
+049500:endif								95/03/29
+049600:if animate							95/10/01
+049700:  if "$animate_log" = ""					26/08/09
+049800     DISPLAY " "                                                  95/11/05
+049900     DISPLAY LR--SNAME (LR--STATE) ":"                            95/10/01
+050000:  if "$console" != ""                                            95/10/01
+050100		   $console						95/10/01
+050200:  endif								95/10/01
+050300     DISPLAY "    (--) " LR--ENAME (LR--EVENT)                    95/10/02
+050400:  if "$console" != ""                                            95/10/01
+050500		   $console						95/10/01
+050600:  endif								95/10/01
+050700:  else								26/08/09
+050800     MOVE SPACES TO LR--ANIMATE-TEXT				26/08/09
+050900     STRING LR--SNAME (LR--STATE) ":"				26/08/09
+051000         DELIMITED BY SIZE INTO LR--ANIMATE-TEXT			26/08/09
+051100     PERFORM LR--WRITE-ANIMATE-LINE				26/08/09
+051200     MOVE SPACES TO LR--ANIMATE-TEXT				26/08/09
+051300     STRING "    (--) " LR--ENAME (LR--EVENT)			26/08/09
+051400         DELIMITED BY SIZE INTO LR--ANIMATE-TEXT			26/08/09
+051500     PERFORM LR--WRITE-ANIMATE-LINE				26/08/09
+051600:  endif								26/08/09
+051700:endif								95/10/01
+051800:if check 							95/03/29
+051900	   IF LR--INDEX = ZERO						95/03/29
+052000         DISPLAY "State " LR--STATE " - event " LR--EVENT         95/04/03
+052100                 " is not accepted"                               95/10/01
+052200:  if "$console" != ""                                            95/10/01
+052300		       $console 					95/10/01
+052400:  endif								95/10/01
+052500	       PERFORM LR--STOP-PROGRAM 				95/11/04
+052600	   .								95/03/29
+052700	   MOVE     LR--NULL-EVENT     TO THE-NEXT-EVENT		95/03/31
+052800:endif								95/03/29
+052900	   MOVE     LR--NULL-EVENT     TO THE-EXCEPTION-EVENT		95/03/29
+053000	   MOVE 	SPACE	       TO EXCEPTION-RAISED		95/03/29
+053100	   MOVE LR--OFFSET (LR--INDEX) TO LR--VECPTR			95/03/29
+053200	   PERFORM LR--EXECUTE-ACTION-VECTOR				95/03/29
+053300	     VARYING LR--VECPTR FROM LR--VECPTR BY 1			95/03/29
+053400	       UNTIL LR--MODULE (LR--VECPTR) = ZERO			95/03/29
+053500		  OR EXCEPTION-IS-RAISED				95/03/29
+053600									95/03/29
+053700	   IF EXCEPTION-IS-RAISED					95/03/29
+053800	       PERFORM LR--GET-EXCEPTION-EVENT				95/03/29
+053900	   ELSE 							95/03/29
+054000	       MOVE LR--NEXTST (LR--STATE, LR--EVENT) TO LR--STATE	95/03/29
+054100	   .								95/03/29
+054200:if defaults							95/05/18
+054300	   IF LR--STATE = LR--DEFAULTS-STATE				95/05/18
+054400	       MOVE LR--SAVEST TO LR--STATE				95/05/18
+054500	   .								95/05/18
+054600:endif								95/05/18
+054700	   IF THE-NEXT-EVENT = LR--NULL-EVENT				95/03/29
+054800	       PERFORM GET-EXTERNAL-EVENT				95/03/31
+054900:if check 							96/02/03
+055000	       IF THE-NEXT-EVENT = LR--NULL-EVENT			95/03/31
+055100             DISPLAY "No event set after event " LR--EVENT        95/03/31
+055200                     " in state " LR--STATE                       95/10/01
+055300:  if "$console" != ""                                            95/10/01
+055400			   $console					95/10/01
+055500:  endif								95/10/01
+055600		   PERFORM LR--STOP-PROGRAM				95/11/04
+055700:endif								96/02/03
+055800	   .								95/03/29
+055900: 								95/03/29
+056000:declare int    modto	       # last of group of 10		95/08/07
+056100:declare int    modfrom	       # first of group of 10		95/08/07
+056200:declare int    modbase	       # last of previous group, or	95/08/07
+056300:declare int    modloop	       # loop counter			95/08/07
+056400:declare string modelse          # 'else' or spaces               95/08/07
+056500:set comma_before="ELSE"                                          95/03/29
+056600:set comma_last=""                                                95/03/29
+056700									95/03/29
+056800 LR--EXECUTE-ACTION-VECTOR.					95/03/29
+056900	   MOVE LR--MODULE (LR--VECPTR) TO LR--MODNBR			95/04/26
+057000:if animate							95/10/01
+057100:  if "$animate_log" = ""					26/08/09
+057200     DISPLAY "          + " LR--MNAME (LR--MODNBR)                95/10/01
+057300:  if "$console" != ""                                            95/10/01
+057400		   $console						95/10/01
+057500:  endif								95/10/01
+057600:  else								26/08/09
+057700     MOVE SPACES TO LR--ANIMATE-TEXT				26/08/09
+057800     STRING "          + " LR--MNAME (LR--MODNBR)		26/08/09
+057900         DELIMITED BY SIZE INTO LR--ANIMATE-TEXT			26/08/09
+058000     PERFORM LR--WRITE-ANIMATE-LINE				26/08/09
+058100:  endif								26/08/09
+058200:endif								95/10/01
+058300:set number_fmt = "%02ld"                                         95/03/31
+058400:if "$LEVEL" = "ANSI74"                                           95/03/29
+058500:if $modules > 10 	       # do gymnastics if > 10 modules	95/03/29
+058600:  set modto = $modules						95/03/29
+058700:  do while $modto > 10						95/03/29
+058800:    set modbase = ($modto - 1) / 10 * 10 			95/03/29
+058900:    set modfrom = $modbase + 1					95/03/29
+059000	   IF LR--MODNBR > $modbase					95/03/29
+059100	       PERFORM LR--EXECUTE-$modfrom-$modto			95/03/29
+059200	   ELSE 							95/03/29
+059300:    set modto = $modbase 					95/03/29
+059400:  enddo								95/03/29
+059500	       PERFORM LR--EXECUTE-01-$modto				95/03/29
+059600:endif								95/03/29
+059700!    Calculate if we need to print a split header 		95/03/29
+059800:set modfrom = 1							95/03/29
+059900:set modloop = 0							95/03/29
+060000:do module							95/03/29
+060100:  set modto = $modfrom + 9					95/03/29
+060200:  if $modto > $modules						95/03/29
+060300:    set modto = $modules 					95/03/29
+060400:  endif								95/03/29
+060500:  if $modules > 10						95/03/29
+060600:    if $modloop = 0						95/03/29
+060700	   .								95/03/29
+060800									95/03/29
+060900 LR--EXECUTE-$modfrom-$modto.					95/03/29
+061000:      set modfrom = $modfrom + 10				95/03/29
+061100:      set modloop = 10						95/03/29
+061200:    endif							95/03/29
+061300:    set modloop = $modloop - 1					95/03/29
+061400:  endif								95/03/29
+061500	   IF LR--MODNBR = $number					95/03/29
+061600:  set modelse="$comma"                                           95/03/29
+061700:  if $modules > 10						95/03/29
+061800:    if $modloop = 0						95/03/29
+061900:      set modelse=""                                             95/03/29
+062000:    endif							95/03/29
+062100:  endif								95/03/29
+062200	       PERFORM $NAME				$MODELSE	95/03/29
+062300:enddo								95/03/29
+062400:else								95/03/29
+062500:if "$LEVEL" = "ANSI85"                                           95/03/29
+062600	   EVALUATE LR--MODNBR						95/03/29
+062700:  do module							95/03/29
+062800	       WHEN $number PERFORM $NAME				95/03/29
+062900:  enddo								95/03/29
+063000	   END-EVALUATE 						95/03/29
+063100:else								95/03/29
+063200:  echo "lr E: invalid /option - use /opt:level=[ansi74|ansi85]"  95/03/31
+063300:  exit 1 							95/03/29
+063400:endif all							95/03/29
+063500	   .								95/03/29
+063600									95/03/29
+063700 LR--GET-EXCEPTION-EVENT. 					95/03/29
+063800	   IF THE-EXCEPTION-EVENT NOT = LR--NULL-EVENT			95/03/29
+063900	       MOVE THE-EXCEPTION-EVENT TO LR--EVENT			95/03/29
+064000	   .								95/03/29
+064100	   MOVE LR--EVENT TO THE-NEXT-EVENT				95/03/29
+064200:if animate							95/10/02
+064300:  if "$animate_log" = ""					26/08/09
+064400     DISPLAY "    (=>) " LR--ENAME (LR--EVENT)                    95/10/02
+064500:  if "$console" != ""                                            95/10/02
+064600		   $console						95/10/02
+064700:  endif								95/10/02
+064800:  else								26/08/09
+064900     MOVE SPACES TO LR--ANIMATE-TEXT				26/08/09
+065000     STRING "    (=>) " LR--ENAME (LR--EVENT)			26/08/09
+065100         DELIMITED BY SIZE INTO LR--ANIMATE-TEXT			26/08/09
+065200     PERFORM LR--WRITE-ANIMATE-LINE				26/08/09
+065300:  endif								26/08/09
+065400:endif								95/10/02
+065500	   .								95/03/29
+065600	26/08/09
+065700:if "$animate_log" != ""	26/08/09
+065800*********************   WRITE ANIMATE LINE   *********************	26/08/09
+065900	26/08/09
+066000 LR--WRITE-ANIMATE-LINE.	26/08/09
+066100	   ACCEPT LR--ANIMATE-TIME FROM TIME	26/08/09
+066200	   MOVE SPACES TO LR--ANIMATE-RECORD	26/08/09
+066300	   STRING LR--ANIMATE-TIME " " LR--ANIMATE-TEXT	26/08/09
+066400	       DELIMITED BY SIZE INTO LR--ANIMATE-RECORD	26/08/09
+066500	   WRITE LR--ANIMATE-RECORD	26/08/09
+066600	   .	26/08/09
+066700	26/08/09
+066800:endif	26/08/09
+066900	26/08/09
+067000									95/03/31
+067100:if module "Dialog-Call"                                          95/11/02
+067200 DIALOG-CALL.							95/11/02
+067300	   IF LR--STACK-SIZE < $stack_max				95/11/02
+067400	       ADD 1 TO LR--STACK-SIZE					95/11/05
+067500	       MOVE LR--STATE TO LR--STACK (LR--STACK-SIZE)		95/11/02
+067600	   ELSE 							95/11/02
+067700:if "$stack_overflow" = "reject"					26/08/09
+067800	       MOVE OVERFLOW-EVENT TO THE-EXCEPTION-EVENT		26/08/09
+067900	       MOVE "YES"          TO EXCEPTION-RAISED		26/08/09
+068000:else								26/08/09
+068100   DISPLAY "State " LR--STATE " - Dialog-Call overflow"     95/11/02
+068200  PERFORM LR--STOP-PROGRAM 				95/11/04
+068300:endif								26/08/09
+068400	   .								95/11/02
+068500									95/11/02
+068600 DIALOG-RETURN.							95/11/02
+068700	   IF LR--STACK-SIZE > ZERO					95/11/02
+068800	       MOVE LR--STACK (LR--STACK-SIZE) TO LR--STATE		95/11/02
+068900	       MOVE	   RETURN-EVENT        TO THE-EXCEPTION-EVENT	95/11/05
+069000         MOVE           "YES"            TO EXCEPTION-RAISED      95/11/05
+069100	       ADD -1 TO LR--STACK-SIZE 				95/11/05
+069200	   ELSE 							95/11/02
+069300         DISPLAY "State " LR--STATE " - Dialog-Return underflow"  95/11/02
+069400	       PERFORM LR--STOP-PROGRAM 				95/11/04
+069500	   .								95/11/02
+069600:endif								95/11/02
+069700:close								95/03/29
+069800!  Generate stubs for all modules not yet defined in source	95/03/29
+069900									95/03/31
+070000:internal "initialise_the_program"                                95/05/19
+070100:internal "get_external_event"                                    95/05/19
+070200:set stub_first   = "*"                                           95/11/03
+070300:set stub_between = "*"                                           95/11/03
+070400:set stub_last    = "*"                                           95/11/03
+070500:set stub_width	= 66						95/11/03
+070600:set module_line = " %s."                                         95/11/03
+070700:do stubs $SOURCE.cob $DIALOG.$ext				95/11/02
+070800									95/03/29
+070900 $NAME.								95/03/31
+071000:include optional $template "<$module_name>" "<END>"              95/12/18
+071100:if $included = 0 						95/12/18
+071200	   EXIT 							95/12/18
+071300:endif								95/12/18
+071400	   .								95/03/29
+071500:enddo								95/03/29
+071600
\ No newline at end of file
