@@ -25,524 +25,772 @@
 002500     02  LOWEST-OPR-PRIORITY     PIC 9      VALUE 4.              90/01/01
 002600                                                                  90/01/01
 002700 01  VARIOUS-CONSTANTS.                                           90/01/01
-002800     02  EXPR-SIZE               PIC S9(3)  COMP VALUE +80.       90/01/01
+002800     02  EXPR-SIZE               PIC S9(3)  COMP VALUE +240.      26/08/09
 002900     02  WHOLE-PART-SIZE         PIC S9(3)  COMP VALUE  +9.       90/01/01
 003000     02  FRACTION-SIZE           PIC S9(3)  COMP VALUE  +9.       90/01/01
-003100     02  FUNCTION-SIZE           PIC S9(3)  COMP VALUE  +3.       90/01/01
-003200                                                                  90/01/01
-003300 01  VARIOUS-NUMBERS.                                             90/01/01
-003400     02  INV-LOG-OF-E            PIC S9(9)V9(9)  COMP             90/01/01
-003500                                            VALUE +2.302585093.   90/01/01
-003600     02  HALF-OF-PI              PIC S9(9)V9(9)  COMP             90/01/01
-003700                                            VALUE +1.570796327.   90/01/01
-003800     02  ROUND-UP-VALUE          PIC S9(9)V9(9)  COMP             90/01/01
-003900                                            VALUE +0.500000000.   90/01/01
-004000                                                                  90/01/01
-004100 01  VARIOUS-TOKENS.                                              90/01/01
-004200     02  FUNCTION-TOKEN          PIC X      VALUE "F".            90/01/01
-004300     02  END-MARK-TOKEN          PIC X      VALUE ">".            90/01/01
-004400                                                                  90/01/01
-004500 01  VARIOUS-INDICES.                                             90/01/01
-004600     02  CHAR-NBR                PIC S9(3)  COMP.                 90/01/01
-004700     02  DIGIT-NBR               PIC S9(3)  COMP.                 90/01/01
-004800     02  EXPR-INDEX              PIC S9(3)  COMP.                 90/01/01
-004900     02  TOKEN-POSITION          PIC S9(3)  COMP.                 90/01/01
-005000                                                                  90/01/01
-005100 01  VARIOUS-VALUES.                                              90/01/01
-005200     02  THE-TOKEN               PIC X.                           90/01/01
-005300         88  THE-TOKEN-IS-NUMERIC           VALUE "0" THRU "9".   93/02/12
-005400         88  THE-TOKEN-IS-ALPHABETIC        VALUE "A" THRU "Z".   93/02/12
-005500     02  THE-TOKEN-VALUE         REDEFINES  THE-TOKEN             90/01/01
-005600                                 PIC 9.                           90/01/01
-005700     02  THE-PRIORITY            PIC 9.                           90/01/01
-005800     02  THE-OPERATOR            PIC X.                           90/01/01
-005900         88  BINARY-OPERATOR                VALUE IS "+" "-" "*"  90/01/01
-006000                                                     "/" "P".     90/01/01
-006100     02  THE-NAME.                                                90/01/01
-006200         88  VALID-VARIABLE-NAME            VALUE "A" "B" "C"     90/01/01
-006300                                                  "D" "E".        90/01/01
-006400         88  VALID-FUNCTION-NAME            VALUE "ABS" "NEG"     90/01/01
-006500                                                  "RND".          95/10/22
-006600         03  THE-NAME-CHAR       PIC X      OCCURS 3 TIMES.       90/01/01
-006700                                                                  90/01/01
-006800     02  CUR-CHAR                PIC X.                           90/01/01
-006900         88  VALID-NAME-CHAR                VALUE "A" THRU "Z".   90/01/01
-007000                                                                  90/01/01
-007100     02  THE-NUMBER              PIC S9(9)V9(9).                  93/02/12
-007200     02  FILLER                  REDEFINES  THE-NUMBER.           90/01/01
-007300         03  NUMBER-WHOLE-PART   PIC 9(9).                        90/01/01
-007400         03  NUMBER-FRACT-CHAR   PIC X      OCCURS 9 TIMES.       90/01/01
-007500                                                                  90/01/01
-007600     02  SIGN-OF-NUMBER          PIC X.                           93/02/12
-007700     02  COLLECTING-NUMBER       PIC X.                           90/01/01
-007800         88  COLLECTING-WHOLE-PART          VALUE "W".            90/01/01
-007900         88  COLLECTING-FRACTION            VALUE "F".            90/01/01
-008000         88  NUMBER-IS-COLLECTED            VALUE "D".            90/01/01
-008100                                                                  90/01/01
-008200 01  VARIOUS-OPERANDS.                                            90/01/01
-008300     02  OPERAND-1               PIC S9(9)V9(9) COMP.             90/01/01
-008400     02  OPERAND-2               PIC S9(9)V9(9) COMP.             90/01/01
-008500     02  OPERAND-INTEGER         PIC S9(9)      COMP.             90/01/01
-008600                                                                  90/01/01
-008700                                                                  90/01/01
-008800 01  OPERAND-STACK.                                               90/01/01
-008900     02  OPERAND-PTR             PIC S9(3)  COMP.                 90/01/01
-009000     02  OPERAND-MAX-PTR         PIC S9(3)  COMP VALUE +20.       90/01/01
-009100     02  FILLER                             OCCURS 20 TIMES.      90/01/01
-009200         03  STACK-OPERAND       PIC S9(9)V9(9) COMP.             90/01/01
-009300                                                                  90/01/01
-009400 01  OPERATOR-STACK.                                              90/01/01
-009500     02  OPERATOR-PTR            PIC S9(3)  COMP.                 90/01/01
-009600     02  OPERATOR-MAX-PTR        PIC S9(3)  COMP VALUE +20.       90/01/01
-009700     02  FILLER                             OCCURS 20 TIMES.      90/01/01
-009800         03  STACK-OPERATOR      PIC X.                           90/01/01
-009900         03  STACK-OP-NAME       PIC X(3).                        90/01/01
-010000         03  STACK-PRIORITY      PIC 9.                           90/01/01
-010100                                                                  90/01/01
-010200*DIALOG MANAGER.                                                  90/01/01
-010300 COPY CALCPKD.                                                    90/01/01
-010400                                                                  90/01/01
-010500*******************   INITIALISE THE PROGRAM   *******************95/04/26
-010600                                                                  95/04/26
-010700 INITIALISE-THE-PROGRAM.                                          95/04/26
-010800     MOVE SPACE TO CALCPK-FEEDBACK                                95/04/26
-010900     IF CALCPK-OPERATION = "C"                                    95/04/26
-011000         PERFORM SET-OK                                           90/01/01
-011100         PERFORM INITIALIZE-THE-PARSER                            90/01/01
-011200     ELSE                                                         90/01/01
-011300         PERFORM SET-ERROR                                        90/01/01
-011400         MOVE "OPERATION" TO CALCPK-FEEDBACK                      95/04/26
-011500     .                                                            90/01/01
+003100     02  FUNCTION-SIZE           PIC S9(3)  COMP VALUE  +4.       26/08/09
+003200     02  BATCH-MAX-ENTRIES       PIC S9(4)  COMP VALUE +500.      26/08/09
+003300                                                                  90/01/01
+003400 01  VARIOUS-NUMBERS.                                             90/01/01
+003500     02  INV-LOG-OF-E            PIC S9(9)V9(9)  COMP             90/01/01
+003600                                            VALUE +2.302585093.   90/01/01
+003700     02  HALF-OF-PI              PIC S9(9)V9(9)  COMP             90/01/01
+003800                                            VALUE +1.570796327.   90/01/01
+003900     02  ROUND-UP-VALUE          PIC S9(9)V9(9)  COMP             90/01/01
+004000                                            VALUE +0.500000000.   90/01/01
+004100                                                                  90/01/01
+004200 01  VARIOUS-TOKENS.                                              90/01/01
+004300     02  FUNCTION-TOKEN          PIC X      VALUE "F".            90/01/01
+004400     02  END-MARK-TOKEN          PIC X      VALUE ">".            90/01/01
+004500     02  COMMA-TOKEN             PIC X      VALUE ",".            26/08/09
+004600                                                                  90/01/01
+004700 01  VARIOUS-INDICES.                                             90/01/01
+004800     02  CHAR-NBR                PIC S9(3)  COMP.                 90/01/01
+004900     02  DIGIT-NBR               PIC S9(3)  COMP.                 90/01/01
+005000     02  EXPR-INDEX              PIC S9(3)  COMP.                 90/01/01
+005100     02  TOKEN-POSITION          PIC S9(3)  COMP.                 90/01/01
+005200     02  BATCH-INDEX             PIC S9(3)  COMP.                 26/08/09
+005300     02  BATCH-VAR-INDEX         PIC S9(3)  COMP.                 26/08/09
+005400                                                                  90/01/01
+005500 01  VARIOUS-VALUES.                                              90/01/01
+005600     02  THE-TOKEN               PIC X.                           90/01/01
+005700         88  THE-TOKEN-IS-NUMERIC           VALUE "0" THRU "9".   93/02/12
+005800         88  THE-TOKEN-IS-ALPHABETIC        VALUE "A" THRU "Z".   93/02/12
+005900     02  THE-TOKEN-VALUE         REDEFINES  THE-TOKEN             90/01/01
+006000                                 PIC 9.                           90/01/01
+006100     02  THE-PRIORITY            PIC 9.                           90/01/01
+006200     02  THE-FUNCTION-BASE       PIC S9(3)  COMP.                 26/08/09
+006300     02  THE-OPERATOR            PIC X.                           90/01/01
+006400         88  BINARY-OPERATOR                VALUE IS "+" "-" "*"  90/01/01
+006500                                                     "/" "P".     90/01/01
+006600     02  THE-OPERATOR-POSN       PIC S9(3)  COMP.                 26/08/09
+006700     02  THE-NAME.                                                90/01/01
+006800         88  VALID-VARIABLE-NAME            VALUE "A" "B" "C"     90/01/01
+006900                                                  "D" "E" "F"     26/08/09
+007000                                                  "G" "H" "I"     26/08/09
+007100                                                  "J".            26/08/09
+007200         88  VALID-FUNCTION-NAME            VALUE "ABS " "NEG "   90/01/01
+007300                                                  "RND " "SQRT"   26/08/09
+007400                                                  "MIN " "MAX "   26/08/09
+007500                                                  "MOD " "POW ".  26/08/09
+007600         03  THE-NAME-CHAR       PIC X      OCCURS 4 TIMES.       26/08/09
+007700                                                                  90/01/01
+007800     02  CUR-CHAR                PIC X.                           90/01/01
+007900         88  VALID-NAME-CHAR                VALUE "A" THRU "Z".   90/01/01
+008000                                                                  90/01/01
+008100     02  THE-NUMBER              PIC S9(9)V9(9).                  93/02/12
+008200     02  FILLER                  REDEFINES  THE-NUMBER.           90/01/01
+008300         03  NUMBER-WHOLE-PART   PIC 9(9).                        90/01/01
+008400         03  NUMBER-FRACT-CHAR   PIC X      OCCURS 9 TIMES.       90/01/01
+008500                                                                  90/01/01
+008600     02  SIGN-OF-NUMBER          PIC X.                           93/02/12
+008700     02  COLLECTING-NUMBER       PIC X.                           90/01/01
+008800         88  COLLECTING-WHOLE-PART          VALUE "W".            90/01/01
+008900         88  COLLECTING-FRACTION            VALUE "F".            90/01/01
+009000         88  NUMBER-IS-COLLECTED            VALUE "D".            90/01/01
+009100                                                                  90/01/01
+009200 01  VARIOUS-OPERANDS.                                            90/01/01
+009300     02  OPERAND-1               PIC S9(9)V9(9) COMP.             90/01/01
+009400     02  OPERAND-2               PIC S9(9)V9(9) COMP.             90/01/01
+009500     02  OPERAND-INTEGER         PIC S9(9)      COMP.             90/01/01
+009600                                                                  90/01/01
+009700                                                                  90/01/01
+009800 01  OPERAND-STACK.                                               90/01/01
+009900     02  OPERAND-PTR             PIC S9(3)  COMP.                 90/01/01
+010000     02  OPERAND-MAX-PTR         PIC S9(3)  COMP VALUE +64.       26/08/09
+010100     02  FILLER                             OCCURS 64 TIMES.      26/08/09
+010200         03  STACK-OPERAND       PIC S9(9)V9(9) COMP.             90/01/01
+010300                                                                  90/01/01
+010400 01  OPERATOR-STACK.                                              90/01/01
+010500     02  OPERATOR-PTR            PIC S9(3)  COMP.                 90/01/01
+010600     02  OPERATOR-MAX-PTR        PIC S9(3)  COMP VALUE +64.       26/08/09
+010700     02  FILLER                             OCCURS 64 TIMES.      26/08/09
+010800         03  STACK-OPERATOR      PIC X.                           90/01/01
+010900         03  STACK-OP-NAME       PIC X(4).                        26/08/09
+011000         03  STACK-PRIORITY      PIC 9.                           90/01/01
+011100         03  STACK-OP-POSN       PIC S9(3)  COMP.                 26/08/09
+011200         03  STACK-FUNCTION-BASE PIC S9(3)  COMP.                 26/08/09
+011300                                                                  90/01/01
+011400*DIALOG MANAGER.                                                  90/01/01
+011500 COPY CALCPKD.                                                    90/01/01
 011600                                                                  90/01/01
-011700 SET-OK.                                                          90/01/01
-011800     MOVE OK-EVENT TO THE-NEXT-EVENT                              90/01/01
-011900     .                                                            90/01/01
-012000                                                                  90/01/01
-012100 INITIALIZE-THE-PARSER.                                           90/01/01
-012200     MOVE      SPACES       TO CALCPK-ERROR-RETURN                90/01/01
-012300     MOVE       ZERO        TO CALCPK-ERROR-POSN                  90/01/01
-012400                               CALCPK-RESULT                      90/01/01
-012500     MOVE        1          TO EXPR-INDEX                         90/01/01
-012600     MOVE        1          TO OPERATOR-PTR                       90/01/01
-012700     MOVE       ZERO        TO OPERAND-PTR                        90/01/01
-012800     MOVE       ZERO        TO STACK-OPERAND     (1)              90/01/01
-012900     MOVE END-MARK-PRIORITY TO STACK-PRIORITY    (1)              90/01/01
-013000     MOVE  END-MARK-TOKEN   TO STACK-OPERATOR    (1)              90/01/01
-013100                               EXPR-CHAR (EXPR-SIZE)              90/01/01
-013200     .                                                            90/01/01
-013300                                                                  90/01/01
-013400 SET-ERROR.                                                       90/01/01
-013500     MOVE ERROR-EVENT TO THE-NEXT-EVENT                           90/01/01
-013600     .                                                            90/01/01
-013700                                                                  90/01/01
-013800**********************    GET NEXT TOKEN    **********************90/01/01
-013900                                                                  90/01/01
-014000 GET-NEXT-TOKEN.                                                  90/01/01
-014100     PERFORM SKIP-SPACES                                          90/01/01
-014200       VARYING EXPR-INDEX FROM EXPR-INDEX BY 1                    90/01/01
-014300         UNTIL EXPR-CHAR (EXPR-INDEX) > SPACE                     90/01/01
-014400                                                                  90/01/01
-014500     MOVE EXPR-CHAR (EXPR-INDEX) TO THE-TOKEN                     90/01/01
-014600     MOVE EXPR-INDEX             TO TOKEN-POSITION                90/01/01
-014700     MOVE OTHER-EVENT            TO THE-NEXT-EVENT                90/01/01
-014800                                                                  90/01/01
-014900     IF THE-TOKEN = "+" OR "-"                                    90/01/01
-015000         PERFORM HAVE-TERM-OP                                     90/01/01
-015100     ELSE                                                         90/01/01
-015200     IF THE-TOKEN = "/" OR "*"                                    95/10/22
-015300         PERFORM HAVE-FACTOR-OP                                   90/01/01
-015400     ELSE                                                         90/01/01
-015500     IF THE-TOKEN = "("                                           90/01/01
-015600         PERFORM HAVE-LEFT-PAR                                    90/01/01
-015700     ELSE                                                         90/01/01
-015800     IF THE-TOKEN = ")"                                           90/01/01
-015900         PERFORM HAVE-RIGHT-PAR                                   90/01/01
-016000     ELSE                                                         90/01/01
-016100     IF THE-TOKEN-IS-NUMERIC                                      93/02/12
-016200         PERFORM HAVE-NUMBER                                      90/01/01
-016300     ELSE                                                         90/01/01
-016400     IF THE-TOKEN-IS-ALPHABETIC                                   93/02/12
-016500         PERFORM HAVE-NAMED-ITEM                                  90/01/01
-016600     ELSE                                                         90/01/01
-016700     IF THE-TOKEN = END-MARK-TOKEN                                90/01/01
-016800         PERFORM HAVE-END-MARK                                    90/01/01
-016900     ELSE                                                         90/01/01
-017000         PERFORM SIGNAL-INVALID-CHAR                              90/01/01
-017100     .                                                            90/01/01
-017200                                                                  90/01/01
-017300 SKIP-SPACES.                                                     90/01/01
-017400     EXIT                                                         90/01/01
-017500     .                                                            90/01/01
-017600                                                                  90/01/01
-017700 HAVE-TERM-OP.                                                    90/01/01
-017800     MOVE TERM-OP-PRIORITY TO THE-PRIORITY                        90/01/01
-017900     MOVE OPERATOR-EVENT   TO THE-NEXT-EVENT                      90/01/01
-018000     ADD 1 TO EXPR-INDEX                                          90/01/01
-018100     .                                                            90/01/01
-018200                                                                  90/01/01
-018300 HAVE-FACTOR-OP.                                                  90/01/01
-018400     MOVE FACTOR-OP-PRIORITY TO THE-PRIORITY                      90/01/01
-018500     MOVE OPERATOR-EVENT     TO THE-NEXT-EVENT                    90/01/01
-018600     ADD 1 TO EXPR-INDEX                                          90/01/01
-018700     .                                                            90/01/01
+011700*******************   INITIALISE THE PROGRAM   *******************95/04/26
+011800                                                                  95/04/26
+011900 INITIALISE-THE-PROGRAM.                                          95/04/26
+012000     MOVE SPACE TO CALCPK-FEEDBACK                                95/04/26
+012100     IF CALCPK-OPERATION-IS-CHECK OR CALCPK-OPERATION-IS-BATCH    95/04/26
+012200         PERFORM SET-OK                                           90/01/01
+012300         PERFORM INITIALIZE-THE-PARSER                            90/01/01
+012400     ELSE                                                         90/01/01
+012500         PERFORM SET-ERROR                                        90/01/01
+012600         MOVE "OPERATION" TO CALCPK-FEEDBACK                      95/04/26
+012700     .                                                            90/01/01
+012800                                                                  90/01/01
+012900 SET-OK.                                                          90/01/01
+013000     MOVE OK-EVENT TO THE-NEXT-EVENT                              90/01/01
+013100     .                                                            90/01/01
+013200                                                                  90/01/01
+013300 INITIALIZE-THE-PARSER.                                           90/01/01
+013400     MOVE      SPACES       TO CALCPK-ERROR-RETURN                90/01/01
+013500     MOVE      SPACE        TO EXCEPTION-RAISED                   26/08/09
+013600     MOVE       ZERO        TO CALCPK-ERROR-POSN                  90/01/01
+013700                               CALCPK-RESULT                      90/01/01
+013800     MOVE        1          TO EXPR-INDEX                         90/01/01
+013900     MOVE        1          TO OPERATOR-PTR                       90/01/01
+014000     MOVE       ZERO        TO OPERAND-PTR                        90/01/01
+014100     MOVE       ZERO        TO STACK-OPERAND     (1)              90/01/01
+014200     MOVE END-MARK-PRIORITY TO STACK-PRIORITY    (1)              90/01/01
+014300     MOVE  END-MARK-TOKEN   TO STACK-OPERATOR    (1)              90/01/01
+014400                               EXPR-CHAR (EXPR-SIZE)              90/01/01
+014500     .                                                            90/01/01
+014600                                                                  90/01/01
+014700 SET-ERROR.                                                       90/01/01
+014800     MOVE ERROR-EVENT TO THE-NEXT-EVENT                           90/01/01
+014900     .                                                            90/01/01
+015000                                                                  90/01/01
+015100******************   PROCESS THE BATCH TABLE   *******************26/08/09
+015200                                                                  26/08/09
+015300 PROCESS-CALCPK-BATCH.                                            26/08/09
+015400     MOVE SPACE TO CALCPK-FEEDBACK                                26/08/09
+015500     IF CALCPK-BATCH-COUNT > BATCH-MAX-ENTRIES                    26/08/09
+015600         MOVE "BATCH COUNT" TO CALCPK-FEEDBACK                    26/08/09
+015700     ELSE                                                         26/08/09
+015800         PERFORM PROCESS-ONE-BATCH-ENTRY                          26/08/09
+015900           VARYING BATCH-INDEX FROM 1 BY 1                        26/08/09
+016000             UNTIL BATCH-INDEX > CALCPK-BATCH-COUNT               26/08/09
+016100     .                                                            26/08/09
+016200                                                                  26/08/09
+016300 PROCESS-ONE-BATCH-ENTRY.                                         26/08/09
+016400     MOVE CALCPK-BATCH-EXPRESSION (BATCH-INDEX)                   26/08/09
+016500                       TO CALCPK-EXPRESSION                       26/08/09
+016600     PERFORM COPY-BATCH-VARIABLE-IN                               26/08/09
+016700       VARYING BATCH-VAR-INDEX FROM 1 BY 1                        26/08/09
+016800         UNTIL BATCH-VAR-INDEX > 10                               26/08/09
+016900     PERFORM INITIALISE-THE-PROGRAM                               26/08/09
+017000     PERFORM LR--EXECUTE-DIALOG                                   26/08/09
+017100       UNTIL THE-NEXT-EVENT = TERMINATE-EVENT                     26/08/09
+017200     MOVE CALCPK-RESULT                                           26/08/09
+017300                       TO CALCPK-BATCH-RESULT (BATCH-INDEX)       26/08/09
+017400     MOVE CALCPK-FEEDBACK                                         26/08/09
+017500                       TO CALCPK-BATCH-FEEDBACK (BATCH-INDEX)     26/08/09
+017600     MOVE CALCPK-ERROR-RETURN                                     26/08/09
+017700                       TO CALCPK-BATCH-ERROR-RETURN (BATCH-INDEX) 26/08/09
+017800     MOVE CALCPK-ERROR-POSN                                       26/08/09
+017900                       TO CALCPK-BATCH-ERROR-POSN (BATCH-INDEX)   26/08/09
+018000     .                                                            26/08/09
+018100                                                                  26/08/09
+018200 COPY-BATCH-VARIABLE-IN.                                          26/08/09
+018300     MOVE CALCPK-BATCH-VARIABLE (BATCH-INDEX, BATCH-VAR-INDEX)    26/08/09
+018400                       TO CALCPK-VARIABLE (BATCH-VAR-INDEX)       26/08/09
+018500     .                                                            26/08/09
+018600                                                                  26/08/09
+018700**********************    GET NEXT TOKEN    **********************90/01/01
 018800                                                                  90/01/01
-018900 HAVE-LEFT-PAR.                                                   90/01/01
-019000     MOVE LEFT-PAR-PRIORITY TO THE-PRIORITY                       90/01/01
-019100     MOVE LEFT-PAR-EVENT    TO THE-NEXT-EVENT                     90/01/01
-019200     ADD 1 TO EXPR-INDEX                                          90/01/01
-019300     .                                                            90/01/01
-019400                                                                  90/01/01
-019500 HAVE-RIGHT-PAR.                                                  90/01/01
-019600     MOVE RIGHT-PAR-PRIORITY TO THE-PRIORITY                      90/01/01
-019700     MOVE RIGHT-PAR-EVENT    TO THE-NEXT-EVENT                    90/01/01
-019800     ADD 1 TO EXPR-INDEX                                          90/01/01
-019900     .                                                            90/01/01
-020000                                                                  90/01/01
-020100 HAVE-NUMBER.                                                     90/01/01
-020200     MOVE OPERAND-EVENT TO THE-NEXT-EVENT                         90/01/01
-020300     MOVE     ZERO      TO THE-NUMBER                             90/01/01
-020400                           DIGIT-NBR                              90/01/01
-020500     MOVE "WHOLE PART"  TO COLLECTING-NUMBER                      90/01/01
-020600     PERFORM COLLECT-THE-NUMBER                                   90/01/01
-020700       UNTIL NUMBER-IS-COLLECTED                                  90/01/01
-020800     .                                                            90/01/01
-020900                                                                  90/01/01
-021000 COLLECT-THE-NUMBER.                                              90/01/01
-021100     IF COLLECTING-WHOLE-PART                                     90/01/01
-021200         PERFORM GET-TOKEN-IN-WHOLE-PART                          90/01/01
-021300     ELSE                                                         90/01/01
-021400     IF COLLECTING-FRACTION                                       90/01/01
-021500         PERFORM GET-TOKEN-IN-FRACTION                            90/01/01
-021600     .                                                            90/01/01
-021700     MOVE EXPR-CHAR (EXPR-INDEX) TO THE-TOKEN                     90/01/01
-021800     .                                                            90/01/01
-021900                                                                  90/01/01
-022000 GET-TOKEN-IN-WHOLE-PART.                                         90/01/01
-022100     IF THE-TOKEN-IS-NUMERIC                                      93/02/12
-022200         ADD 1 TO DIGIT-NBR                                       90/01/01
-022300         PERFORM PICK-UP-WHOLE-PART-DIGIT                         90/01/01
-022400     ELSE                                                         90/01/01
-022500     IF THE-TOKEN = CALCPK-POINT-CHAR                             90/01/01
-022600         MOVE "FRACTION" TO COLLECTING-NUMBER                     90/01/01
-022700         MOVE    ZERO    TO DIGIT-NBR                             90/01/01
-022800         ADD 1 TO EXPR-INDEX                                      90/01/01
-022900     ELSE                                                         90/01/01
-023000         MOVE "DONE" TO COLLECTING-NUMBER                         90/01/01
-023100     .                                                            90/01/01
-023200                                                                  90/01/01
-023300 PICK-UP-WHOLE-PART-DIGIT.                                        90/01/01
-023400     IF DIGIT-NBR > WHOLE-PART-SIZE                               90/01/01
-023500         MOVE "WF WHOLE PART OF NUMBER TOO LARGE"                 90/01/01
-023600                     TO CALCPK-ERROR-RETURN                       90/01/01
-023700         MOVE "DONE" TO COLLECTING-NUMBER                         90/01/01
-023800         PERFORM SIGNAL-OVERFLOW-ERROR                            90/01/01
-023900     ELSE                                                         90/01/01
-024000         COMPUTE NUMBER-WHOLE-PART                                90/01/01
-024100               = NUMBER-WHOLE-PART * 10 + THE-TOKEN-VALUE         90/01/01
-024200         ADD 1 TO EXPR-INDEX                                      90/01/01
-024300     .                                                            90/01/01
-024400                                                                  90/01/01
-024500 SIGNAL-OVERFLOW-ERROR.                                           90/01/01
-024600     MOVE "FULL"     TO CALCPK-FEEDBACK                           95/04/26
-024700     MOVE EXPR-INDEX TO CALCPK-ERROR-POSN                         90/01/01
-024800     PERFORM RAISE-EXCEPTION                                      90/01/01
-024900     .                                                            90/01/01
-025000                                                                  90/01/01
-025100 RAISE-EXCEPTION.                                                 90/01/01
-025200     MOVE      "YES"      TO EXCEPTION-RAISED                     90/01/01
-025300     MOVE EXCEPTION-EVENT TO THE-EXCEPTION-EVENT                  90/01/01
-025400     .                                                            90/01/01
-025500                                                                  90/01/01
-025600 GET-TOKEN-IN-FRACTION.                                           90/01/01
-025700     IF THE-TOKEN-IS-NUMERIC                                      93/02/12
-025800         ADD 1 TO DIGIT-NBR                                       90/01/01
-025900         PERFORM PICK-UP-FRACTION-DIGIT                           90/01/01
-026000     ELSE                                                         90/01/01
-026100         MOVE "DONE" TO COLLECTING-NUMBER                         90/01/01
-026200     .                                                            90/01/01
-026300                                                                  90/01/01
-026400 PICK-UP-FRACTION-DIGIT.                                          90/01/01
-026500     IF DIGIT-NBR > FRACTION-SIZE                                 90/01/01
-026600         MOVE "FF FRACTION OF NUMBER TOO LARGE"                   90/01/01
-026700                     TO CALCPK-ERROR-RETURN                       90/01/01
-026800         MOVE "DONE" TO COLLECTING-NUMBER                         90/01/01
-026900         PERFORM SIGNAL-OVERFLOW-ERROR                            90/01/01
-027000     ELSE                                                         90/01/01
-027100         MOVE THE-TOKEN TO NUMBER-FRACT-CHAR (DIGIT-NBR)          90/01/01
-027200         ADD 1 TO EXPR-INDEX                                      90/01/01
-027300     .                                                            90/01/01
-027400                                                                  90/01/01
-027500 HAVE-NAMED-ITEM.                                                 90/01/01
-027600     MOVE SPACES TO THE-NAME                                      90/01/01
-027700     PERFORM PICK-UP-THE-NAME-CHAR                                90/01/01
-027800       VARYING CHAR-NBR FROM 1 BY 1                               90/01/01
-027900         UNTIL CHAR-NBR > FUNCTION-SIZE                           90/01/01
-028000                                                                  90/01/01
-028100     IF VALID-VARIABLE-NAME                                       90/01/01
-028200         PERFORM HAVE-VARIABLE                                    90/01/01
+018900 GET-NEXT-TOKEN.                                                  90/01/01
+019000     PERFORM SKIP-SPACES                                          90/01/01
+019100       VARYING EXPR-INDEX FROM EXPR-INDEX BY 1                    90/01/01
+019200         UNTIL EXPR-CHAR (EXPR-INDEX) > SPACE                     90/01/01
+019300                                                                  90/01/01
+019400     MOVE EXPR-CHAR (EXPR-INDEX) TO THE-TOKEN                     90/01/01
+019500     MOVE EXPR-INDEX             TO TOKEN-POSITION                90/01/01
+019600     MOVE OTHER-EVENT            TO THE-NEXT-EVENT                90/01/01
+019700                                                                  90/01/01
+019800     IF THE-TOKEN = "+" OR "-"                                    90/01/01
+019900         PERFORM HAVE-TERM-OP                                     90/01/01
+020000     ELSE                                                         90/01/01
+020100     IF THE-TOKEN = "/" OR "*"                                    95/10/22
+020200         PERFORM HAVE-FACTOR-OP                                   90/01/01
+020300     ELSE                                                         90/01/01
+020400     IF THE-TOKEN = "("                                           90/01/01
+020500         PERFORM HAVE-LEFT-PAR                                    90/01/01
+020600     ELSE                                                         90/01/01
+020700     IF THE-TOKEN = ")"                                           90/01/01
+020800         PERFORM HAVE-RIGHT-PAR                                   90/01/01
+020900     ELSE                                                         90/01/01
+021000     IF THE-TOKEN = COMMA-TOKEN                                   26/08/09
+021100         PERFORM HAVE-COMMA                                       26/08/09
+021200     ELSE                                                         26/08/09
+021300     IF THE-TOKEN-IS-NUMERIC                                      93/02/12
+021400         PERFORM HAVE-NUMBER                                      90/01/01
+021500     ELSE                                                         90/01/01
+021600     IF THE-TOKEN-IS-ALPHABETIC                                   93/02/12
+021700         PERFORM HAVE-NAMED-ITEM                                  90/01/01
+021800     ELSE                                                         90/01/01
+021900     IF THE-TOKEN = END-MARK-TOKEN                                90/01/01
+022000         PERFORM HAVE-END-MARK                                    90/01/01
+022100     ELSE                                                         90/01/01
+022200         PERFORM SIGNAL-INVALID-CHAR                              90/01/01
+022300     .                                                            90/01/01
+022400                                                                  90/01/01
+022500 SKIP-SPACES.                                                     90/01/01
+022600     EXIT                                                         90/01/01
+022700     .                                                            90/01/01
+022800                                                                  90/01/01
+022900 HAVE-TERM-OP.                                                    90/01/01
+023000     MOVE TERM-OP-PRIORITY TO THE-PRIORITY                        90/01/01
+023100     MOVE OPERATOR-EVENT   TO THE-NEXT-EVENT                      90/01/01
+023200     ADD 1 TO EXPR-INDEX                                          90/01/01
+023300     .                                                            90/01/01
+023400                                                                  90/01/01
+023500 HAVE-FACTOR-OP.                                                  90/01/01
+023600     MOVE FACTOR-OP-PRIORITY TO THE-PRIORITY                      90/01/01
+023700     MOVE OPERATOR-EVENT     TO THE-NEXT-EVENT                    90/01/01
+023800     ADD 1 TO EXPR-INDEX                                          90/01/01
+023900     .                                                            90/01/01
+024000                                                                  90/01/01
+024100 HAVE-LEFT-PAR.                                                   90/01/01
+024200     MOVE LEFT-PAR-PRIORITY TO THE-PRIORITY                       90/01/01
+024300     MOVE LEFT-PAR-EVENT    TO THE-NEXT-EVENT                     90/01/01
+024400     ADD 1 TO EXPR-INDEX                                          90/01/01
+024500     .                                                            90/01/01
+024600                                                                  90/01/01
+024700 HAVE-RIGHT-PAR.                                                  90/01/01
+024800     MOVE RIGHT-PAR-PRIORITY TO THE-PRIORITY                      90/01/01
+024900     MOVE RIGHT-PAR-EVENT    TO THE-NEXT-EVENT                    90/01/01
+025000     ADD 1 TO EXPR-INDEX                                          90/01/01
+025100     .                                                            90/01/01
+025200                                                                  90/01/01
+025300*   A COMMA SEPARATES ARGUMENTS INSIDE A MULTI-ARGUMENT           26/08/09
+025400*   FUNCTION CALL SUCH AS MIN(A,B) - IT CLOSES OFF THE ARG        26/08/09
+025500*   JUST COLLECTED WITHOUT CLOSING THE FUNCTION ITSELF.           26/08/09
+025600 HAVE-COMMA.                                                      26/08/09
+025700     PERFORM UNSTACK-THRU-COMMA                                   26/08/09
+025800     MOVE COMMA-EVENT TO THE-NEXT-EVENT                           26/08/09
+025900     ADD 1 TO EXPR-INDEX                                          26/08/09
+026000     .                                                            26/08/09
+026100                                                                  26/08/09
+026200 UNSTACK-THRU-COMMA.                                              26/08/09
+026300     PERFORM UNSTACK-OPERATOR                                     26/08/09
+026400       UNTIL STACK-OPERATOR (OPERATOR-PTR) = "("                  26/08/09
+026500          OR STACK-OPERATOR (OPERATOR-PTR) = END-MARK-TOKEN       26/08/09
+026600     IF STACK-OPERATOR (OPERATOR-PTR) NOT = "("                   26/08/09
+026700         MOVE "LP MISSING LEFT PARENTHESIS" TO CALCPK-ERROR-RETURN26/08/09
+026800         PERFORM SIGNAL-PARENTHESIS-MISSING                       26/08/09
+026900     .                                                            26/08/09
+027000                                                                  26/08/09
+027100 HAVE-NUMBER.                                                     90/01/01
+027200     MOVE OPERAND-EVENT TO THE-NEXT-EVENT                         90/01/01
+027300     MOVE     ZERO      TO THE-NUMBER                             90/01/01
+027400                           DIGIT-NBR                              90/01/01
+027500     MOVE "WHOLE PART"  TO COLLECTING-NUMBER                      90/01/01
+027600     PERFORM COLLECT-THE-NUMBER                                   90/01/01
+027700       UNTIL NUMBER-IS-COLLECTED                                  90/01/01
+027800     .                                                            90/01/01
+027900                                                                  90/01/01
+028000 COLLECT-THE-NUMBER.                                              90/01/01
+028100     IF COLLECTING-WHOLE-PART                                     90/01/01
+028200         PERFORM GET-TOKEN-IN-WHOLE-PART                          90/01/01
 028300     ELSE                                                         90/01/01
-028400     IF VALID-FUNCTION-NAME                                       90/01/01
-028500         PERFORM HAVE-FUNCTION                                    90/01/01
-028600     ELSE                                                         90/01/01
-028700         MOVE "IN NOT FUNCTION OR VARIABLE NAME"                  90/01/01
-028800           TO CALCPK-ERROR-RETURN                                 90/01/01
-028900         PERFORM SIGNAL-SYNTAX-ERROR                              90/01/01
-029000     .                                                            90/01/01
-029100                                                                  90/01/01
-029200 PICK-UP-THE-NAME-CHAR.                                           90/01/01
-029300     IF EXPR-INDEX < EXPR-SIZE                                    90/01/01
-029400         MOVE EXPR-CHAR (EXPR-INDEX) TO CUR-CHAR                  90/01/01
-029500         IF VALID-NAME-CHAR                                       90/01/01
-029600             MOVE CUR-CHAR TO THE-NAME-CHAR (CHAR-NBR)            90/01/01
-029700             ADD 1 TO EXPR-INDEX                                  90/01/01
-029800     .                                                            90/01/01
-029900                                                                  90/01/01
-030000 HAVE-VARIABLE.                                                   90/01/01
-030100     MOVE OPERAND-EVENT TO THE-NEXT-EVENT                         90/01/01
-030200     IF THE-NAME = "A"                                            90/01/01
-030300         MOVE CALCPK-VARIABLE (1) TO THE-NUMBER                   90/01/01
-030400     ELSE                                                         90/01/01
-030500     IF THE-NAME = "B"                                            90/01/01
-030600         MOVE CALCPK-VARIABLE (2) TO THE-NUMBER                   90/01/01
-030700     ELSE                                                         90/01/01
-030800     IF THE-NAME = "C"                                            90/01/01
-030900         MOVE CALCPK-VARIABLE (3) TO THE-NUMBER                   90/01/01
-031000     ELSE                                                         90/01/01
-031100     IF THE-NAME = "D"                                            90/01/01
-031200         MOVE CALCPK-VARIABLE (4) TO THE-NUMBER                   90/01/01
-031300     ELSE                                                         90/01/01
-031400     IF THE-NAME = "E"                                            90/01/01
-031500         MOVE CALCPK-VARIABLE (5) TO THE-NUMBER                   90/01/01
-031600     .                                                            90/01/01
-031700                                                                  90/01/01
-031800 HAVE-FUNCTION.                                                   90/01/01
-031900     MOVE FUNCTION-TOKEN    TO THE-TOKEN                          90/01/01
-032000     MOVE FUNCTION-PRIORITY TO THE-PRIORITY                       90/01/01
-032100     MOVE FUNCTION-EVENT    TO THE-NEXT-EVENT                     90/01/01
-032200     .                                                            90/01/01
-032300                                                                  90/01/01
-032400 HAVE-END-MARK.                                                   90/01/01
-032500     IF EXPR-INDEX < EXPR-SIZE                                    90/01/01
-032600         PERFORM SIGNAL-INVALID-CHAR                              90/01/01
-032700     ELSE                                                         90/01/01
-032800         MOVE END-MARK-PRIORITY TO THE-PRIORITY                   90/01/01
-032900         MOVE END-MARK-EVENT    TO THE-NEXT-EVENT                 90/01/01
-033000     .                                                            90/01/01
-033100                                                                  90/01/01
-033200 SIGNAL-INVALID-CHAR.                                             90/01/01
-033300     MOVE "IC INVALID CHARACTER" TO CALCPK-ERROR-RETURN           90/01/01
-033400     PERFORM SIGNAL-SYNTAX-ERROR                                  90/01/01
-033500     .                                                            90/01/01
-033600                                                                  90/01/01
-033700 SIGNAL-SYNTAX-ERROR.                                             90/01/01
-033800     MOVE "SYNTAX ERROR" TO CALCPK-FEEDBACK                       95/04/26
-033900     MOVE TOKEN-POSITION TO CALCPK-ERROR-POSN                     90/01/01
-034000     PERFORM RAISE-EXCEPTION                                      90/01/01
-034100     .                                                            90/01/01
-034200                                                                  90/01/01
-034300******************    CHECK IF SIGNED NUMBER    ******************93/02/12
-034400                                                                  93/02/12
-034500 CHECK-IF-SIGNED-NUMBER.                                          93/02/12
-034600     IF THE-TOKEN = "+" OR "-"                                    93/02/12
-034700         MOVE THE-TOKEN              TO SIGN-OF-NUMBER            93/02/12
-034800         MOVE EXPR-CHAR (EXPR-INDEX) TO THE-TOKEN                 93/02/12
-034900         IF THE-TOKEN-IS-NUMERIC                                  93/02/12
-035000             PERFORM HAVE-SIGNED-NUMBER                           93/02/12
-035100             MOVE THE-NEXT-EVENT TO THE-EXCEPTION-EVENT           93/02/12
-035200             MOVE     "YES"      TO EXCEPTION-RAISED              93/02/12
-035300     .                                                            93/02/12
-035400                                                                  93/02/12
-035500 HAVE-SIGNED-NUMBER.                                              93/02/12
-035600     PERFORM HAVE-NUMBER                                          93/02/12
-035700     IF SIGN-OF-NUMBER = "-"                                      93/02/12
-035800         COMPUTE THE-NUMBER = ZERO - THE-NUMBER                   93/02/12
-035900     .                                                            93/02/12
-036000                                                                  93/02/12
-036100********************    STACK THE OPERAND    *********************90/01/01
-036200                                                                  90/01/01
-036300 STACK-THE-OPERAND.                                               90/01/01
-036400     IF OPERAND-PTR < OPERAND-MAX-PTR                             90/01/01
-036500         ADD 1 TO OPERAND-PTR                                     90/01/01
-036600         MOVE THE-NUMBER TO STACK-OPERAND (OPERAND-PTR)           90/01/01
-036700     ELSE                                                         90/01/01
-036800         MOVE "DF OPERAND STACK FULL" TO CALCPK-ERROR-RETURN      90/01/01
-036900         PERFORM SIGNAL-OVERFLOW-ERROR                            90/01/01
-037000     .                                                            90/01/01
-037100                                                                  90/01/01
-037200*******************    STACK THE OPERATOR   **********************90/01/01
-037300                                                                  90/01/01
-037400 STACK-THE-OPERATOR.                                              90/01/01
-037500     IF OPERATOR-PTR < OPERATOR-MAX-PTR                           90/01/01
-037600         ADD 1 TO OPERATOR-PTR                                    90/01/01
-037700         MOVE THE-TOKEN    TO STACK-OPERATOR (OPERATOR-PTR)       90/01/01
-037800         MOVE THE-NAME     TO STACK-OP-NAME  (OPERATOR-PTR)       90/01/01
-037900         MOVE THE-PRIORITY TO STACK-PRIORITY (OPERATOR-PTR)       90/01/01
+028400     IF COLLECTING-FRACTION                                       90/01/01
+028500         PERFORM GET-TOKEN-IN-FRACTION                            90/01/01
+028600     .                                                            90/01/01
+028700     MOVE EXPR-CHAR (EXPR-INDEX) TO THE-TOKEN                     90/01/01
+028800     .                                                            90/01/01
+028900                                                                  90/01/01
+029000 GET-TOKEN-IN-WHOLE-PART.                                         90/01/01
+029100     IF THE-TOKEN-IS-NUMERIC                                      93/02/12
+029200         ADD 1 TO DIGIT-NBR                                       90/01/01
+029300         PERFORM PICK-UP-WHOLE-PART-DIGIT                         90/01/01
+029400     ELSE                                                         90/01/01
+029500     IF THE-TOKEN = CALCPK-POINT-CHAR                             90/01/01
+029600         MOVE "FRACTION" TO COLLECTING-NUMBER                     90/01/01
+029700         MOVE    ZERO    TO DIGIT-NBR                             90/01/01
+029800         ADD 1 TO EXPR-INDEX                                      90/01/01
+029900     ELSE                                                         90/01/01
+030000         MOVE "DONE" TO COLLECTING-NUMBER                         90/01/01
+030100     .                                                            90/01/01
+030200                                                                  90/01/01
+030300 PICK-UP-WHOLE-PART-DIGIT.                                        90/01/01
+030400     IF DIGIT-NBR > WHOLE-PART-SIZE                               90/01/01
+030500         MOVE "WF WHOLE PART OF NUMBER TOO LARGE"                 90/01/01
+030600                     TO CALCPK-ERROR-RETURN                       90/01/01
+030700         MOVE "DONE" TO COLLECTING-NUMBER                         90/01/01
+030800         PERFORM SIGNAL-OVERFLOW-ERROR                            90/01/01
+030900     ELSE                                                         90/01/01
+031000         COMPUTE NUMBER-WHOLE-PART                                90/01/01
+031100               = NUMBER-WHOLE-PART * 10 + THE-TOKEN-VALUE         90/01/01
+031200         ADD 1 TO EXPR-INDEX                                      90/01/01
+031300     .                                                            90/01/01
+031400                                                                  90/01/01
+031500 SIGNAL-OVERFLOW-ERROR.                                           90/01/01
+031600     MOVE "FULL"     TO CALCPK-FEEDBACK                           95/04/26
+031700     MOVE EXPR-INDEX TO CALCPK-ERROR-POSN                         90/01/01
+031800     PERFORM RAISE-EXCEPTION                                      90/01/01
+031900     .                                                            90/01/01
+032000                                                                  90/01/01
+032100 RAISE-EXCEPTION.                                                 90/01/01
+032200     MOVE      "YES"      TO EXCEPTION-RAISED                     90/01/01
+032300     MOVE EXCEPTION-EVENT TO THE-EXCEPTION-EVENT                  90/01/01
+032400     .                                                            90/01/01
+032500                                                                  90/01/01
+032600 GET-TOKEN-IN-FRACTION.                                           90/01/01
+032700     IF THE-TOKEN-IS-NUMERIC                                      93/02/12
+032800         ADD 1 TO DIGIT-NBR                                       90/01/01
+032900         PERFORM PICK-UP-FRACTION-DIGIT                           90/01/01
+033000     ELSE                                                         90/01/01
+033100         MOVE "DONE" TO COLLECTING-NUMBER                         90/01/01
+033200     .                                                            90/01/01
+033300                                                                  90/01/01
+033400 PICK-UP-FRACTION-DIGIT.                                          90/01/01
+033500     IF DIGIT-NBR > FRACTION-SIZE                                 90/01/01
+033600         MOVE "FF FRACTION OF NUMBER TOO LARGE"                   90/01/01
+033700                     TO CALCPK-ERROR-RETURN                       90/01/01
+033800         MOVE "DONE" TO COLLECTING-NUMBER                         90/01/01
+033900         PERFORM SIGNAL-OVERFLOW-ERROR                            90/01/01
+034000     ELSE                                                         90/01/01
+034100         MOVE THE-TOKEN TO NUMBER-FRACT-CHAR (DIGIT-NBR)          90/01/01
+034200         ADD 1 TO EXPR-INDEX                                      90/01/01
+034300     .                                                            90/01/01
+034400                                                                  90/01/01
+034500 HAVE-NAMED-ITEM.                                                 90/01/01
+034600     MOVE SPACES TO THE-NAME                                      90/01/01
+034700     PERFORM PICK-UP-THE-NAME-CHAR                                90/01/01
+034800       VARYING CHAR-NBR FROM 1 BY 1                               90/01/01
+034900         UNTIL CHAR-NBR > FUNCTION-SIZE                           90/01/01
+035000                                                                  90/01/01
+035100     IF VALID-VARIABLE-NAME                                       90/01/01
+035200         PERFORM HAVE-VARIABLE                                    90/01/01
+035300     ELSE                                                         90/01/01
+035400     IF VALID-FUNCTION-NAME                                       90/01/01
+035500         PERFORM HAVE-FUNCTION                                    90/01/01
+035600     ELSE                                                         90/01/01
+035700         MOVE "IN NOT FUNCTION OR VARIABLE NAME"                  90/01/01
+035800           TO CALCPK-ERROR-RETURN                                 90/01/01
+035900         PERFORM SIGNAL-SYNTAX-ERROR                              90/01/01
+036000     .                                                            90/01/01
+036100                                                                  90/01/01
+036200 PICK-UP-THE-NAME-CHAR.                                           90/01/01
+036300     IF EXPR-INDEX < EXPR-SIZE                                    90/01/01
+036400         MOVE EXPR-CHAR (EXPR-INDEX) TO CUR-CHAR                  90/01/01
+036500         IF VALID-NAME-CHAR                                       90/01/01
+036600             MOVE CUR-CHAR TO THE-NAME-CHAR (CHAR-NBR)            90/01/01
+036700             ADD 1 TO EXPR-INDEX                                  90/01/01
+036800     .                                                            90/01/01
+036900                                                                  90/01/01
+037000 HAVE-VARIABLE.                                                   90/01/01
+037100     MOVE OPERAND-EVENT TO THE-NEXT-EVENT                         90/01/01
+037200     IF THE-NAME = "A"                                            90/01/01
+037300         MOVE CALCPK-VARIABLE (1) TO THE-NUMBER                   90/01/01
+037400     ELSE                                                         90/01/01
+037500     IF THE-NAME = "B"                                            90/01/01
+037600         MOVE CALCPK-VARIABLE (2) TO THE-NUMBER                   90/01/01
+037700     ELSE                                                         90/01/01
+037800     IF THE-NAME = "C"                                            90/01/01
+037900         MOVE CALCPK-VARIABLE (3) TO THE-NUMBER                   90/01/01
 038000     ELSE                                                         90/01/01
-038100         MOVE "RF OPERATOR STACK FULL" TO CALCPK-ERROR-RETURN     90/01/01
-038200         PERFORM SIGNAL-OVERFLOW-ERROR                            90/01/01
-038300     .                                                            90/01/01
-038400                                                                  90/01/01
-038500*******************    UNSTACK GE OPERATORS    *******************90/01/01
-038600                                                                  90/01/01
-038700 UNSTACK-GE-OPERATORS.                                            90/01/01
-038800     PERFORM UNSTACK-OPERATOR                                     90/01/01
-038900       UNTIL STACK-PRIORITY (OPERATOR-PTR) < THE-PRIORITY         90/01/01
-039000     .                                                            90/01/01
-039100                                                                  90/01/01
-039200 UNSTACK-OPERATOR.                                                90/01/01
-039300     MOVE STACK-OPERATOR (OPERATOR-PTR) TO THE-OPERATOR           90/01/01
-039400     MOVE STACK-OP-NAME  (OPERATOR-PTR) TO THE-NAME               90/01/01
-039500     SUBTRACT 1 FROM OPERATOR-PTR                                 90/01/01
-039600     PERFORM EXECUTE-THE-OPERATION                                90/01/01
-039700     .                                                            90/01/01
-039800                                                                  90/01/01
-039900 EXECUTE-THE-OPERATION.                                           90/01/01
-040000     MOVE STACK-OPERAND (OPERAND-PTR) TO OPERAND-1                90/01/01
-040100     IF BINARY-OPERATOR                                           90/01/01
-040200         PERFORM BINARY-OPERATION                                 90/01/01
-040300     ELSE                                                         90/01/01
-040400     IF THE-OPERATOR = FUNCTION-TOKEN                             90/01/01
-040500         PERFORM FUNCTION-OPERATION                               90/01/01
-040600     ELSE                                                         90/01/01
-040700     IF THE-OPERATOR = END-MARK-TOKEN                             90/01/01
-040800         PERFORM END-OPERATION                                    90/01/01
-040900     .                                                            90/01/01
-041000     MOVE OPERAND-1 TO STACK-OPERAND (OPERAND-PTR)                90/01/01
-041100     .                                                            90/01/01
-041200                                                                  90/01/01
-041300 BINARY-OPERATION.                                                90/01/01
-041400     SUBTRACT 1 FROM OPERAND-PTR                                  90/01/01
-041500     MOVE OPERAND-1                   TO OPERAND-2                90/01/01
-041600     MOVE STACK-OPERAND (OPERAND-PTR) TO OPERAND-1                90/01/01
-041700     IF THE-OPERATOR = "+"                                        90/01/01
-041800         COMPUTE OPERAND-1 = OPERAND-1 + OPERAND-2                90/01/01
-041900     ELSE                                                         90/01/01
-042000     IF THE-OPERATOR = "-"                                        90/01/01
-042100         COMPUTE OPERAND-1 = OPERAND-1 - OPERAND-2                90/01/01
-042200     ELSE                                                         90/01/01
-042300     IF THE-OPERATOR = "*"                                        90/01/01
-042400         COMPUTE OPERAND-1 = OPERAND-1 * OPERAND-2                90/01/01
-042500     ELSE                                                         90/01/01
-042600     IF THE-OPERATOR = "/"                                        90/01/01
-042700         IF OPERAND-2 = ZERO                                      90/01/01
-042800             COMPUTE OPERAND-1 = ZERO                             90/01/01
-042900         ELSE                                                     90/01/01
-043000             COMPUTE OPERAND-1 = OPERAND-1 / OPERAND-2            90/01/01
-043100     .                                                            90/01/01
-043200     MOVE OPERAND-1 TO STACK-OPERAND (OPERAND-PTR)                90/01/01
-043300     .                                                            90/01/01
-043400                                                                  90/01/01
-043500 FUNCTION-OPERATION.                                              90/01/01
-043600     IF THE-NAME = "ABS"                                          90/01/01
-043700         PERFORM UNARY-ABS-OPERATION                              90/01/01
-043800     ELSE                                                         90/01/01
-043900     IF THE-NAME = "NEG"                                          90/01/01
-044000         PERFORM UNARY-NEG-OPERATION                              90/01/01
-044100     ELSE                                                         90/01/01
-044200     IF THE-NAME = "RND"                                          90/01/01
-044300         PERFORM UNARY-RND-OPERATION                              90/01/01
-044400     .                                                            90/01/01
-044500                                                                  90/01/01
-044600 UNARY-ABS-OPERATION.                                             90/01/01
-044700     IF OPERAND-1 < ZERO                                          90/01/01
-044800         COMPUTE OPERAND-1 = ZERO - OPERAND-1                     90/01/01
-044900     .                                                            90/01/01
-045000                                                                  90/01/01
-045100 UNARY-NEG-OPERATION.                                             90/01/01
-045200     COMPUTE OPERAND-1 = ZERO - OPERAND-1                         90/01/01
-045300     .                                                            90/01/01
-045400                                                                  90/01/01
-045500 UNARY-RND-OPERATION.                                             95/10/22
-045600     IF OPERAND-1 > ZERO                                          95/10/22
-045700         COMPUTE OPERAND-1 = OPERAND-1 + ROUND-UP-VALUE           95/10/22
-045800     ELSE                                                         95/10/22
-045900         COMPUTE OPERAND-1 = OPERAND-1 - ROUND-UP-VALUE           95/10/22
-046000     .                                                            95/10/22
-046100     MOVE OPERAND-1       TO OPERAND-INTEGER                      95/10/22
-046200     MOVE OPERAND-INTEGER TO OPERAND-1                            90/01/01
-046300     .                                                            90/01/01
-046400                                                                  90/01/01
-046500 END-OPERATION.                                                   90/01/01
-046600     IF OPERAND-PTR = 1                                           90/01/01
-046700         MOVE OPERAND-1 TO CALCPK-RESULT                          90/01/01
-046800     .                                                            90/01/01
-046900                                                                  90/01/01
-047000******************    UNSTACK ALL OPERATORS    *******************90/01/01
+038100     IF THE-NAME = "D"                                            90/01/01
+038200         MOVE CALCPK-VARIABLE (4) TO THE-NUMBER                   90/01/01
+038300     ELSE                                                         90/01/01
+038400     IF THE-NAME = "E"                                            90/01/01
+038500         MOVE CALCPK-VARIABLE (5) TO THE-NUMBER                   90/01/01
+038600     ELSE                                                         26/08/09
+038700     IF THE-NAME = "F"                                            26/08/09
+038800         MOVE CALCPK-VARIABLE (6) TO THE-NUMBER                   26/08/09
+038900     ELSE                                                         26/08/09
+039000     IF THE-NAME = "G"                                            26/08/09
+039100         MOVE CALCPK-VARIABLE (7) TO THE-NUMBER                   26/08/09
+039200     ELSE                                                         26/08/09
+039300     IF THE-NAME = "H"                                            26/08/09
+039400         MOVE CALCPK-VARIABLE (8) TO THE-NUMBER                   26/08/09
+039500     ELSE                                                         26/08/09
+039600     IF THE-NAME = "I"                                            26/08/09
+039700         MOVE CALCPK-VARIABLE (9) TO THE-NUMBER                   26/08/09
+039800     ELSE                                                         26/08/09
+039900     IF THE-NAME = "J"                                            26/08/09
+040000         MOVE CALCPK-VARIABLE (10) TO THE-NUMBER                  26/08/09
+040100     .                                                            26/08/09
+040200                                                                  90/01/01
+040300 HAVE-FUNCTION.                                                   90/01/01
+040400     MOVE FUNCTION-TOKEN    TO THE-TOKEN                          90/01/01
+040500     MOVE FUNCTION-PRIORITY TO THE-PRIORITY                       90/01/01
+040600     MOVE FUNCTION-EVENT    TO THE-NEXT-EVENT                     90/01/01
+040700     .                                                            90/01/01
+040800                                                                  90/01/01
+040900 HAVE-END-MARK.                                                   90/01/01
+041000     IF EXPR-INDEX < EXPR-SIZE                                    90/01/01
+041100         PERFORM SIGNAL-INVALID-CHAR                              90/01/01
+041200     ELSE                                                         90/01/01
+041300         MOVE END-MARK-PRIORITY TO THE-PRIORITY                   90/01/01
+041400         MOVE END-MARK-EVENT    TO THE-NEXT-EVENT                 90/01/01
+041500     .                                                            90/01/01
+041600                                                                  90/01/01
+041700 SIGNAL-INVALID-CHAR.                                             90/01/01
+041800     MOVE "IC INVALID CHARACTER" TO CALCPK-ERROR-RETURN           90/01/01
+041900     PERFORM SIGNAL-SYNTAX-ERROR                                  90/01/01
+042000     .                                                            90/01/01
+042100                                                                  90/01/01
+042200 SIGNAL-SYNTAX-ERROR.                                             90/01/01
+042300     MOVE "SYNTAX ERROR" TO CALCPK-FEEDBACK                       95/04/26
+042400     MOVE TOKEN-POSITION TO CALCPK-ERROR-POSN                     90/01/01
+042500     PERFORM RAISE-EXCEPTION                                      90/01/01
+042600     .                                                            90/01/01
+042700                                                                  90/01/01
+042800******************    CHECK IF SIGNED NUMBER    ******************93/02/12
+042900                                                                  93/02/12
+043000 CHECK-IF-SIGNED-NUMBER.                                          93/02/12
+043100     IF THE-TOKEN = "+" OR "-"                                    93/02/12
+043200         MOVE THE-TOKEN              TO SIGN-OF-NUMBER            93/02/12
+043300         MOVE EXPR-CHAR (EXPR-INDEX) TO THE-TOKEN                 93/02/12
+043400         IF THE-TOKEN-IS-NUMERIC                                  93/02/12
+043500             PERFORM HAVE-SIGNED-NUMBER                           93/02/12
+043600             MOVE THE-NEXT-EVENT TO THE-EXCEPTION-EVENT           93/02/12
+043700             MOVE     "YES"      TO EXCEPTION-RAISED              93/02/12
+043800     .                                                            93/02/12
+043900                                                                  93/02/12
+044000 HAVE-SIGNED-NUMBER.                                              93/02/12
+044100     PERFORM HAVE-NUMBER                                          93/02/12
+044200     IF SIGN-OF-NUMBER = "-"                                      93/02/12
+044300         COMPUTE THE-NUMBER = ZERO - THE-NUMBER                   93/02/12
+044400     .                                                            93/02/12
+044500                                                                  93/02/12
+044600********************    STACK THE OPERAND    *********************90/01/01
+044700                                                                  90/01/01
+044800 STACK-THE-OPERAND.                                               90/01/01
+044900     IF OPERAND-PTR < OPERAND-MAX-PTR                             90/01/01
+045000         ADD 1 TO OPERAND-PTR                                     90/01/01
+045100         MOVE THE-NUMBER TO STACK-OPERAND (OPERAND-PTR)           90/01/01
+045200     ELSE                                                         90/01/01
+045300         MOVE "DF OPERAND STACK FULL" TO CALCPK-ERROR-RETURN      90/01/01
+045400         PERFORM SIGNAL-OVERFLOW-ERROR                            90/01/01
+045500     .                                                            90/01/01
+045600                                                                  90/01/01
+045700*******************    STACK THE OPERATOR   **********************90/01/01
+045800                                                                  90/01/01
+045900 STACK-THE-OPERATOR.                                              90/01/01
+046000     IF OPERATOR-PTR < OPERATOR-MAX-PTR                           90/01/01
+046100         ADD 1 TO OPERATOR-PTR                                    90/01/01
+046200         MOVE THE-TOKEN    TO STACK-OPERATOR (OPERATOR-PTR)       90/01/01
+046300         MOVE THE-NAME     TO STACK-OP-NAME  (OPERATOR-PTR)       90/01/01
+046400         MOVE THE-PRIORITY TO STACK-PRIORITY (OPERATOR-PTR)       90/01/01
+046500         MOVE TOKEN-POSITION TO STACK-OP-POSN (OPERATOR-PTR)      26/08/09
+046600         MOVE OPERAND-PTR TO STACK-FUNCTION-BASE (OPERATOR-PTR)   26/08/09
+046700     ELSE                                                         90/01/01
+046800         MOVE "RF OPERATOR STACK FULL" TO CALCPK-ERROR-RETURN     90/01/01
+046900         PERFORM SIGNAL-OVERFLOW-ERROR                            90/01/01
+047000     .                                                            90/01/01
 047100                                                                  90/01/01
-047200 UNSTACK-ALL-OPERATORS.                                           90/01/01
-047300     PERFORM UNSTACK-OPERATOR                                     90/01/01
-047400       UNTIL STACK-PRIORITY (OPERATOR-PTR) < LOWEST-OPR-PRIORITY  90/01/01
-047500     .                                                            90/01/01
-047600                                                                  90/01/01
-047700*******************    UNSTACK IF LEFT PAR    ********************90/01/01
+047200*******************    UNSTACK GE OPERATORS    *******************90/01/01
+047300                                                                  90/01/01
+047400 UNSTACK-GE-OPERATORS.                                            90/01/01
+047500     PERFORM UNSTACK-OPERATOR                                     90/01/01
+047600       UNTIL STACK-PRIORITY (OPERATOR-PTR) < THE-PRIORITY         90/01/01
+047700     .                                                            90/01/01
 047800                                                                  90/01/01
-047900 UNSTACK-IF-LEFT-PAR.                                             90/01/01
-048000     IF STACK-OPERATOR (OPERATOR-PTR) = "("                       90/01/01
-048100         SUBTRACT 1 FROM OPERATOR-PTR                             90/01/01
-048200     ELSE                                                         90/01/01
-048300         MOVE "LP MISSING LEFT PARENTHESIS" TO CALCPK-ERROR-RETURN90/01/01
-048400         PERFORM SIGNAL-PARENTHESIS-MISSING                       90/01/01
-048500     .                                                            90/01/01
-048600                                                                  90/01/01
-048700 SIGNAL-PARENTHESIS-MISSING.                                      90/01/01
-048800     PERFORM SIGNAL-SYNTAX-ERROR                                  90/01/01
-048900     PERFORM SET-ERROR-POSN-AT-END                                90/01/01
-049000     .                                                            90/01/01
-049100                                                                  90/01/01
-049200 SET-ERROR-POSN-AT-END.                                           90/01/01
-049300     MOVE SPACE TO EXPR-CHAR (EXPR-SIZE)                          90/01/01
-049400     IF CALCPK-EXPRESSION = SPACES                                90/01/01
-049500         MOVE 1 TO CALCPK-ERROR-POSN                              90/01/01
-049600     ELSE                                                         90/01/01
-049700         PERFORM FIND-LAST-INPUT-CHAR                             90/01/01
-049800           VARYING EXPR-INDEX FROM EXPR-SIZE BY -1                90/01/01
-049900             UNTIL EXPR-CHAR (EXPR-INDEX) > SPACE                 90/01/01
-050000                                                                  90/01/01
-050100         MOVE EXPR-INDEX TO CALCPK-ERROR-POSN                     90/01/01
-050200     .                                                            90/01/01
-050300                                                                  90/01/01
-050400 FIND-LAST-INPUT-CHAR.                                            90/01/01
-050500     EXIT                                                         90/01/01
-050600     .                                                            90/01/01
-050700                                                                  90/01/01
-050800*******************    UNSTACK IF END MARK    ********************90/01/01
+047900 UNSTACK-OPERATOR.                                                90/01/01
+048000     MOVE STACK-OPERATOR (OPERATOR-PTR) TO THE-OPERATOR           90/01/01
+048100     MOVE STACK-OP-NAME  (OPERATOR-PTR) TO THE-NAME               90/01/01
+048200     MOVE STACK-OP-POSN (OPERATOR-PTR) TO THE-OPERATOR-POSN       26/08/09
+048300     MOVE STACK-FUNCTION-BASE (OPERATOR-PTR) TO THE-FUNCTION-BASE 26/08/09
+048400     SUBTRACT 1 FROM OPERATOR-PTR                                 90/01/01
+048500     PERFORM EXECUTE-THE-OPERATION                                90/01/01
+048600     .                                                            90/01/01
+048700                                                                  90/01/01
+048800 EXECUTE-THE-OPERATION.                                           26/08/09
+048900*A FUNCTION POPPED WITH NO OPERAND PUSHED FOR IT (AN              26/08/09
+049000*EMPTY ARGUMENT LIST, OR A FUNCTION NAME NOT FOLLOWED BY          26/08/09
+049100*"(" AT ALL) MUST NOT TOUCH THE OPERAND STACK - THERE IS          26/08/09
+049200*NOTHING THERE TO READ.                                           26/08/09
+049300     IF THE-OPERATOR = FUNCTION-TOKEN                             26/08/09
+049400     AND OPERAND-PTR = THE-FUNCTION-BASE                          26/08/09
+049500         PERFORM SIGNAL-WRONG-ARGUMENT-COUNT                      26/08/09
+049600     ELSE                                                         26/08/09
+049700         MOVE STACK-OPERAND (OPERAND-PTR) TO OPERAND-1            26/08/09
+049800         IF BINARY-OPERATOR                                       26/08/09
+049900             PERFORM BINARY-OPERATION                             26/08/09
+050000         ELSE                                                     26/08/09
+050100         IF THE-OPERATOR = FUNCTION-TOKEN                         26/08/09
+050200             PERFORM FUNCTION-OPERATION                           26/08/09
+050300         ELSE                                                     26/08/09
+050400         IF THE-OPERATOR = END-MARK-TOKEN                         26/08/09
+050500             PERFORM END-OPERATION                                26/08/09
+050600         .                                                        26/08/09
+050700         MOVE OPERAND-1 TO STACK-OPERAND (OPERAND-PTR)            26/08/09
+050800     .                                                            26/08/09
 050900                                                                  90/01/01
-051000 UNSTACK-IF-END-MARK.                                             90/01/01
-051100     IF STACK-OPERATOR (OPERATOR-PTR) = END-MARK-TOKEN            90/01/01
-051200         PERFORM UNSTACK-OPERATOR                                 90/01/01
-051300     ELSE                                                         90/01/01
-051400         PERFORM SIGNAL-END-MARK-EXPECTED                         90/01/01
-051500     .                                                            90/01/01
-051600                                                                  90/01/01
-051700 SIGNAL-END-MARK-EXPECTED.                                        90/01/01
-051800     MOVE "RP MISSING RIGHT PARENTHESIS" TO CALCPK-ERROR-RETURN   90/01/01
-051900     PERFORM SIGNAL-PARENTHESIS-MISSING                           90/01/01
-052000     .                                                            90/01/01
-052100                                                                  90/01/01
-052200*******************    SIGNAL INVALID TOKEN    *******************90/01/01
-052300                                                                  90/01/01
-052400 SIGNAL-INVALID-TOKEN.                                            90/01/01
-052500     MOVE "IT INVALID TOKEN" TO CALCPK-ERROR-RETURN               90/01/01
-052600     MOVE "SYNTAX ERROR"     TO CALCPK-FEEDBACK                   95/04/26
-052700     MOVE TOKEN-POSITION     TO CALCPK-ERROR-POSN                 90/01/01
-052800     .                                                            90/01/01
-052900                                                                  90/01/01
-053000*******************    SIGNAL TOKEN MISSING    *******************90/01/01
-053100                                                                  90/01/01
-053200 SIGNAL-TOKEN-MISSING.                                            90/01/01
-053300     MOVE "MT UNEXPECTED END OF EXPRESSION" TO CALCPK-ERROR-RETURN90/01/01
-053400     PERFORM SIGNAL-SYNTAX-ERROR                                  90/01/01
-053500     PERFORM SET-ERROR-POSN-AT-END                                90/01/01
-053600     .                                                            90/01/01
-053700                                                                  90/01/01
-053800*********************   GET EXTERNAL EVENT   *********************95/04/26
-053900                                                                  95/04/26
-054000 GET-EXTERNAL-EVENT.                                              95/04/26
-054100     EXIT                                                         95/04/26
-054200     .                                                            95/04/26
-054300                                                                  95/04/26
-054400*******************    TERMINATE THE PROGRAM    ******************90/01/01
-054500                                                                  90/01/01
-054600 TERMINATE-THE-PROGRAM.                                           90/01/01
-054700     MOVE TERMINATE-EVENT TO THE-NEXT-EVENT                       90/01/01
-054800     .                                                            90/01/01
\ No newline at end of file
+051000 BINARY-OPERATION.                                                90/01/01
+051100     SUBTRACT 1 FROM OPERAND-PTR                                  90/01/01
+051200     MOVE OPERAND-1                   TO OPERAND-2                90/01/01
+051300     MOVE STACK-OPERAND (OPERAND-PTR) TO OPERAND-1                90/01/01
+051400     IF THE-OPERATOR = "+"                                        90/01/01
+051500         COMPUTE OPERAND-1 = OPERAND-1 + OPERAND-2                90/01/01
+051600     ELSE                                                         90/01/01
+051700     IF THE-OPERATOR = "-"                                        90/01/01
+051800         COMPUTE OPERAND-1 = OPERAND-1 - OPERAND-2                90/01/01
+051900     ELSE                                                         90/01/01
+052000     IF THE-OPERATOR = "*"                                        90/01/01
+052100         COMPUTE OPERAND-1 = OPERAND-1 * OPERAND-2                90/01/01
+052200     ELSE                                                         90/01/01
+052300     IF THE-OPERATOR = "/"                                        90/01/01
+052400         IF OPERAND-2 = ZERO                                      26/08/09
+052500             MOVE "DZ DIVIDE BY ZERO" TO CALCPK-ERROR-RETURN      26/08/09
+052600             PERFORM SIGNAL-DIVIDE-ERROR                          26/08/09
+052700             MOVE ZERO TO OPERAND-1                               26/08/09
+052800         ELSE                                                     90/01/01
+052900             COMPUTE OPERAND-1 = OPERAND-1 / OPERAND-2            90/01/01
+053000     .                                                            90/01/01
+053100     MOVE OPERAND-1 TO STACK-OPERAND (OPERAND-PTR)                90/01/01
+053200     .                                                            90/01/01
+053300                                                                  90/01/01
+053400*   DIVISION BY ZERO IS A FORMULA ERROR, NOT A SILENT ZERO -      26/08/09
+053500*   FLAG IT THE SAME WAY SIGNAL-OVERFLOW-ERROR AND                26/08/09
+053600*   SIGNAL-SYNTAX-ERROR DO.                                       26/08/09
+053700 SIGNAL-DIVIDE-ERROR.                                             26/08/09
+053800     MOVE "DIVIDE ZERO" TO CALCPK-FEEDBACK                        26/08/09
+053900     MOVE THE-OPERATOR-POSN TO CALCPK-ERROR-POSN                  26/08/09
+054000     PERFORM RAISE-EXCEPTION                                      26/08/09
+054100     .                                                            26/08/09
+054200                                                                  26/08/09
+054300 FUNCTION-OPERATION.                                              90/01/01
+054400     IF THE-NAME = "ABS"                                          90/01/01
+054500         PERFORM UNARY-ABS-OPERATION                              90/01/01
+054600     ELSE                                                         90/01/01
+054700     IF THE-NAME = "NEG"                                          90/01/01
+054800         PERFORM UNARY-NEG-OPERATION                              90/01/01
+054900     ELSE                                                         90/01/01
+055000     IF THE-NAME = "RND"                                          90/01/01
+055100         PERFORM UNARY-RND-OPERATION                              90/01/01
+055200     ELSE                                                         26/08/09
+055300     IF THE-NAME = "SQRT"                                         26/08/09
+055400         PERFORM UNARY-SQRT-OPERATION                             26/08/09
+055500     ELSE                                                         26/08/09
+055600     IF THE-NAME = "MIN"                                          26/08/09
+055700         PERFORM BINARY-MIN-OPERATION                             26/08/09
+055800     ELSE                                                         26/08/09
+055900     IF THE-NAME = "MAX"                                          26/08/09
+056000         PERFORM BINARY-MAX-OPERATION                             26/08/09
+056100     ELSE                                                         26/08/09
+056200     IF THE-NAME = "MOD"                                          26/08/09
+056300         PERFORM BINARY-MOD-OPERATION                             26/08/09
+056400     ELSE                                                         26/08/09
+056500     IF THE-NAME = "POW"                                          26/08/09
+056600         PERFORM BINARY-POW-OPERATION                             26/08/09
+056700     .                                                            90/01/01
+056800                                                                  90/01/01
+056900 UNARY-ABS-OPERATION.                                             26/08/09
+057000     IF OPERAND-PTR - THE-FUNCTION-BASE = 1                       26/08/09
+057100         PERFORM UNARY-ABS-COMPUTE                                26/08/09
+057200     ELSE                                                         26/08/09
+057300         PERFORM SIGNAL-WRONG-ARGUMENT-COUNT                      26/08/09
+057400     .                                                            26/08/09
+057500                                                                  26/08/09
+057600 UNARY-ABS-COMPUTE.                                               26/08/09
+057700     IF OPERAND-1 < ZERO                                          26/08/09
+057800         COMPUTE OPERAND-1 = ZERO - OPERAND-1                     26/08/09
+057900     .                                                            26/08/09
+058000                                                                  90/01/01
+058100 UNARY-NEG-OPERATION.                                             26/08/09
+058200     IF OPERAND-PTR - THE-FUNCTION-BASE = 1                       26/08/09
+058300         PERFORM UNARY-NEG-COMPUTE                                26/08/09
+058400     ELSE                                                         26/08/09
+058500         PERFORM SIGNAL-WRONG-ARGUMENT-COUNT                      26/08/09
+058600     .                                                            26/08/09
+058700                                                                  26/08/09
+058800 UNARY-NEG-COMPUTE.                                               26/08/09
+058900     COMPUTE OPERAND-1 = ZERO - OPERAND-1                         26/08/09
+059000     .                                                            26/08/09
+059100                                                                  90/01/01
+059200 UNARY-RND-OPERATION.                                             26/08/09
+059300     IF OPERAND-PTR - THE-FUNCTION-BASE = 1                       26/08/09
+059400         PERFORM UNARY-RND-COMPUTE                                26/08/09
+059500     ELSE                                                         26/08/09
+059600         PERFORM SIGNAL-WRONG-ARGUMENT-COUNT                      26/08/09
+059700     .                                                            26/08/09
+059800                                                                  26/08/09
+059900 UNARY-RND-COMPUTE.                                               26/08/09
+060000     IF OPERAND-1 > ZERO                                          26/08/09
+060100         COMPUTE OPERAND-1 = OPERAND-1 + ROUND-UP-VALUE           26/08/09
+060200     ELSE                                                         26/08/09
+060300         COMPUTE OPERAND-1 = OPERAND-1 - ROUND-UP-VALUE           26/08/09
+060400     .                                                            26/08/09
+060500     MOVE OPERAND-1       TO OPERAND-INTEGER                      26/08/09
+060600     MOVE OPERAND-INTEGER TO OPERAND-1                            26/08/09
+060700     .                                                            26/08/09
+060800     MOVE OPERAND-1       TO OPERAND-INTEGER                      95/10/22
+060900     MOVE OPERAND-INTEGER TO OPERAND-1                            90/01/01
+061000     .                                                            90/01/01
+061100                                                                  90/01/01
+061200 UNARY-SQRT-OPERATION.                                            26/08/09
+061300     IF OPERAND-PTR - THE-FUNCTION-BASE = 1                       26/08/09
+061400         PERFORM UNARY-SQRT-COMPUTE                               26/08/09
+061500     ELSE                                                         26/08/09
+061600         PERFORM SIGNAL-WRONG-ARGUMENT-COUNT                      26/08/09
+061700     .                                                            26/08/09
+061800                                                                  26/08/09
+061900 UNARY-SQRT-COMPUTE.                                              26/08/09
+062000     IF OPERAND-1 < ZERO                                          26/08/09
+062100         MOVE ZERO TO OPERAND-1                                   26/08/09
+062200     ELSE                                                         26/08/09
+062300         COMPUTE OPERAND-1 = FUNCTION SQRT (OPERAND-1)            26/08/09
+062400     .                                                            26/08/09
+062500                                                                  26/08/09
+062600*   MIN/MAX/MOD/POW ARE BINARY FUNCTIONS - CALLED WITH TWO        26/08/09
+062700*   STACKED ARGUMENTS (SEE HAVE-COMMA), SO THEY POP A SECOND      26/08/09
+062800*   OPERAND THE SAME WAY BINARY-OPERATION DOES.                   26/08/09
+062900 BINARY-MIN-OPERATION.                                            26/08/09
+063000     IF OPERAND-PTR - THE-FUNCTION-BASE = 2                       26/08/09
+063100         PERFORM BINARY-MIN-COMPUTE                               26/08/09
+063200     ELSE                                                         26/08/09
+063300         PERFORM SIGNAL-WRONG-ARGUMENT-COUNT                      26/08/09
+063400     .                                                            26/08/09
+063500                                                                  26/08/09
+063600 BINARY-MIN-COMPUTE.                                              26/08/09
+063700     SUBTRACT 1 FROM OPERAND-PTR                                  26/08/09
+063800     MOVE OPERAND-1                   TO OPERAND-2                26/08/09
+063900     MOVE STACK-OPERAND (OPERAND-PTR) TO OPERAND-1                26/08/09
+064000     IF OPERAND-2 < OPERAND-1                                     26/08/09
+064100         MOVE OPERAND-2 TO OPERAND-1                              26/08/09
+064200     .                                                            26/08/09
+064300                                                                  26/08/09
+064400 BINARY-MAX-OPERATION.                                            26/08/09
+064500     IF OPERAND-PTR - THE-FUNCTION-BASE = 2                       26/08/09
+064600         PERFORM BINARY-MAX-COMPUTE                               26/08/09
+064700     ELSE                                                         26/08/09
+064800         PERFORM SIGNAL-WRONG-ARGUMENT-COUNT                      26/08/09
+064900     .                                                            26/08/09
+065000                                                                  26/08/09
+065100 BINARY-MAX-COMPUTE.                                              26/08/09
+065200     SUBTRACT 1 FROM OPERAND-PTR                                  26/08/09
+065300     MOVE OPERAND-1                   TO OPERAND-2                26/08/09
+065400     MOVE STACK-OPERAND (OPERAND-PTR) TO OPERAND-1                26/08/09
+065500     IF OPERAND-2 > OPERAND-1                                     26/08/09
+065600         MOVE OPERAND-2 TO OPERAND-1                              26/08/09
+065700     .                                                            26/08/09
+065800                                                                  26/08/09
+065900 BINARY-MOD-OPERATION.                                            26/08/09
+066000     IF OPERAND-PTR - THE-FUNCTION-BASE = 2                       26/08/09
+066100         PERFORM BINARY-MOD-COMPUTE                               26/08/09
+066200     ELSE                                                         26/08/09
+066300         PERFORM SIGNAL-WRONG-ARGUMENT-COUNT                      26/08/09
+066400     .                                                            26/08/09
+066500                                                                  26/08/09
+066600 BINARY-MOD-COMPUTE.                                              26/08/09
+066700     SUBTRACT 1 FROM OPERAND-PTR                                  26/08/09
+066800     MOVE OPERAND-1                   TO OPERAND-2                26/08/09
+066900     MOVE STACK-OPERAND (OPERAND-PTR) TO OPERAND-1                26/08/09
+067000     IF OPERAND-2 = ZERO                                          26/08/09
+067100         MOVE "MD MOD BY ZERO" TO CALCPK-ERROR-RETURN             26/08/09
+067200         PERFORM SIGNAL-MOD-ERROR                                 26/08/09
+067300         MOVE ZERO TO OPERAND-1                                   26/08/09
+067400     ELSE                                                         26/08/09
+067500         DIVIDE OPERAND-1 BY OPERAND-2                            26/08/09
+067600             GIVING OPERAND-INTEGER                               26/08/09
+067700             REMAINDER OPERAND-1                                  26/08/09
+067800     .                                                            26/08/09
+067900                                                                  26/08/09
+068000*MOD BY ZERO IS A FORMULA ERROR, NOT A SILENT ZERO - THE          26/08/09
+068100*SAME TREATMENT SIGNAL-DIVIDE-ERROR GIVES "/".                    26/08/09
+068200 SIGNAL-MOD-ERROR.                                                26/08/09
+068300     MOVE "MOD ZERO" TO CALCPK-FEEDBACK                           26/08/09
+068400     MOVE THE-OPERATOR-POSN TO CALCPK-ERROR-POSN                  26/08/09
+068500     PERFORM RAISE-EXCEPTION                                      26/08/09
+068600     .                                                            26/08/09
+068700                                                                  26/08/09
+068800 BINARY-POW-OPERATION.                                            26/08/09
+068900     IF OPERAND-PTR - THE-FUNCTION-BASE = 2                       26/08/09
+069000         SUBTRACT 1 FROM OPERAND-PTR                              26/08/09
+069100         MOVE OPERAND-1                   TO OPERAND-2            26/08/09
+069200         MOVE STACK-OPERAND (OPERAND-PTR) TO OPERAND-1            26/08/09
+069300         COMPUTE OPERAND-1 = OPERAND-1 ** OPERAND-2               26/08/09
+069400     ELSE                                                         26/08/09
+069500         PERFORM SIGNAL-WRONG-ARGUMENT-COUNT                      26/08/09
+069600     .                                                            26/08/09
+069700                                                                  26/08/09
+069800*   A WRONG NUMBER OF ARGUMENTS TO A BINARY FUNCTION IS A         26/08/09
+069900*   SYNTAX ERROR, THE SAME AS A MISSING OPERATOR OR PAREN.        26/08/09
+070000 SIGNAL-WRONG-ARGUMENT-COUNT.                                     26/08/09
+070100     MOVE "FA WRONG NUMBER OF ARGUMENTS" TO CALCPK-ERROR-RETURN   26/08/09
+070200     PERFORM SIGNAL-SYNTAX-ERROR                                  26/08/09
+070300     .                                                            26/08/09
+070400                                                                  26/08/09
+070500 END-OPERATION.                                                   90/01/01
+070600     IF OPERAND-PTR = 1                                           90/01/01
+070700         MOVE OPERAND-1 TO CALCPK-RESULT                          90/01/01
+070800     .                                                            90/01/01
+070900                                                                  90/01/01
+071000******************    UNSTACK ALL OPERATORS    *******************90/01/01
+071100                                                                  90/01/01
+071200 UNSTACK-ALL-OPERATORS.                                           90/01/01
+071300     PERFORM UNSTACK-OPERATOR                                     90/01/01
+071400       UNTIL STACK-PRIORITY (OPERATOR-PTR) < LOWEST-OPR-PRIORITY  90/01/01
+071500     .                                                            90/01/01
+071600                                                                  90/01/01
+071700*******************    UNSTACK IF LEFT PAR    ********************90/01/01
+071800                                                                  90/01/01
+071900 UNSTACK-IF-LEFT-PAR.                                             90/01/01
+072000     IF STACK-OPERATOR (OPERATOR-PTR) = "("                       90/01/01
+072100         SUBTRACT 1 FROM OPERATOR-PTR                             90/01/01
+072200     ELSE                                                         90/01/01
+072300         MOVE "LP MISSING LEFT PARENTHESIS" TO CALCPK-ERROR-RETURN90/01/01
+072400         PERFORM SIGNAL-PARENTHESIS-MISSING                       90/01/01
+072500     .                                                            90/01/01
+072600                                                                  26/08/09
+072700*   A CLOSING PAREN THAT WAS PRECEDED BY A FUNCTION NAME ALSO     26/08/09
+072800*   CLOSES THE FUNCTION CALL - THE ARGUMENT(S) ARE BY NOW         26/08/09
+072900*   REDUCED TO THE OPERAND(S) THE FUNCTION NEEDS.                 26/08/09
+073000 UNSTACK-IF-FUNCTION.                                             26/08/09
+073100     IF STACK-OPERATOR (OPERATOR-PTR) = FUNCTION-TOKEN            26/08/09
+073200         PERFORM UNSTACK-OPERATOR                                 26/08/09
+073300     .                                                            26/08/09
+073400                                                                  90/01/01
+073500 SIGNAL-PARENTHESIS-MISSING.                                      90/01/01
+073600     PERFORM SIGNAL-SYNTAX-ERROR                                  90/01/01
+073700     PERFORM SET-ERROR-POSN-AT-END                                90/01/01
+073800     .                                                            90/01/01
+073900                                                                  90/01/01
+074000 SET-ERROR-POSN-AT-END.                                           90/01/01
+074100     MOVE SPACE TO EXPR-CHAR (EXPR-SIZE)                          90/01/01
+074200     IF CALCPK-EXPRESSION = SPACES                                90/01/01
+074300         MOVE 1 TO CALCPK-ERROR-POSN                              90/01/01
+074400     ELSE                                                         90/01/01
+074500         PERFORM FIND-LAST-INPUT-CHAR                             90/01/01
+074600           VARYING EXPR-INDEX FROM EXPR-SIZE BY -1                90/01/01
+074700             UNTIL EXPR-CHAR (EXPR-INDEX) > SPACE                 90/01/01
+074800                                                                  90/01/01
+074900         MOVE EXPR-INDEX TO CALCPK-ERROR-POSN                     90/01/01
+075000     .                                                            90/01/01
+075100                                                                  90/01/01
+075200 FIND-LAST-INPUT-CHAR.                                            90/01/01
+075300     EXIT                                                         90/01/01
+075400     .                                                            90/01/01
+075500                                                                  90/01/01
+075600*******************    UNSTACK IF END MARK    ********************90/01/01
+075700                                                                  90/01/01
+075800 UNSTACK-IF-END-MARK.                                             90/01/01
+075900     IF STACK-OPERATOR (OPERATOR-PTR) = END-MARK-TOKEN            90/01/01
+076000         PERFORM UNSTACK-OPERATOR                                 90/01/01
+076100     ELSE                                                         90/01/01
+076200         PERFORM SIGNAL-END-MARK-EXPECTED                         90/01/01
+076300     .                                                            90/01/01
+076400                                                                  90/01/01
+076500 SIGNAL-END-MARK-EXPECTED.                                        90/01/01
+076600     MOVE "RP MISSING RIGHT PARENTHESIS" TO CALCPK-ERROR-RETURN   90/01/01
+076700     PERFORM SIGNAL-PARENTHESIS-MISSING                           90/01/01
+076800     .                                                            90/01/01
+076900                                                                  90/01/01
+077000*******************    SIGNAL INVALID TOKEN    *******************90/01/01
+077100                                                                  90/01/01
+077200 SIGNAL-INVALID-TOKEN.                                            90/01/01
+077300     MOVE "IT INVALID TOKEN" TO CALCPK-ERROR-RETURN               90/01/01
+077400     MOVE "SYNTAX ERROR"     TO CALCPK-FEEDBACK                   95/04/26
+077500     MOVE TOKEN-POSITION     TO CALCPK-ERROR-POSN                 90/01/01
+077600     .                                                            90/01/01
+077700                                                                  90/01/01
+077800*******************    SIGNAL TOKEN MISSING    *******************90/01/01
+077900                                                                  90/01/01
+078000 SIGNAL-TOKEN-MISSING.                                            90/01/01
+078100     MOVE "MT UNEXPECTED END OF EXPRESSION" TO CALCPK-ERROR-RETURN90/01/01
+078200     PERFORM SIGNAL-SYNTAX-ERROR                                  90/01/01
+078300     PERFORM SET-ERROR-POSN-AT-END                                90/01/01
+078400     .                                                            90/01/01
+078500                                                                  90/01/01
+078600*********************   GET EXTERNAL EVENT   *********************95/04/26
+078700                                                                  95/04/26
+078800 GET-EXTERNAL-EVENT.                                              95/04/26
+078900     EXIT                                                         95/04/26
+079000     .                                                            95/04/26
+079100                                                                  95/04/26
+079200*******************    TERMINATE THE PROGRAM    ******************90/01/01
+079300                                                                  90/01/01
+079400 TERMINATE-THE-PROGRAM.                                           90/01/01
+079500     MOVE TERMINATE-EVENT TO THE-NEXT-EVENT                       90/01/01
+079600     .                                                            90/01/01
\ No newline at end of file
