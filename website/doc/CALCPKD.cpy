@@ -0,0 +1,154 @@
+000100*----------------------------------------------------------------*90/01/01
+000200*  CALCPKD.CPY - Libero dialog definitions for CALCPK           * 90/01/01
+000300*  CALCPKD.CPY is hand-coded - not Libero FSM generated         * 26/08/09
+000400*----------------------------------------------------------------*90/01/01
+000500                                                                  90/01/01
+000600 01  LR--DIALOG-CONSTANTS.                                        90/01/01
+000700     02  TERMINATE-EVENT        PIC S9(3)  COMP VALUE -1.         90/01/01
+000800     02  LR--NULL-EVENT         PIC S9(3)  COMP VALUE ZERO.       90/01/01
+000900     02  OK-EVENT               PIC S9(3)  COMP VALUE 1.          90/01/01
+001000     02  ERROR-EVENT            PIC S9(3)  COMP VALUE 2.          90/01/01
+001100     02  OTHER-EVENT            PIC S9(3)  COMP VALUE 3.          90/01/01
+001200     02  OPERAND-EVENT          PIC S9(3)  COMP VALUE 4.          90/01/01
+001300     02  OPERATOR-EVENT         PIC S9(3)  COMP VALUE 5.          90/01/01
+001400     02  LEFT-PAR-EVENT         PIC S9(3)  COMP VALUE 6.          90/01/01
+001500     02  RIGHT-PAR-EVENT        PIC S9(3)  COMP VALUE 7.          90/01/01
+001600     02  FUNCTION-EVENT         PIC S9(3)  COMP VALUE 8.          90/01/01
+001700     02  END-MARK-EVENT         PIC S9(3)  COMP VALUE 9.          90/01/01
+001800     02  EXCEPTION-EVENT        PIC S9(3)  COMP VALUE 10.         90/01/01
+001900     02  COMMA-EVENT            PIC S9(3)  COMP VALUE 11.         26/08/09
+002000                                                                  90/01/01
+002100 01  LR--DIALOG-VARIABLES.                                        90/01/01
+002200     02  LR--EVENT              PIC S9(3)  COMP VALUE ZERO.       90/01/01
+002300     02  LR--STATE              PIC S9(3)  COMP VALUE ZERO.       90/01/01
+002400     02  THE-NEXT-EVENT         PIC S9(3)  COMP VALUE ZERO.       90/01/01
+002500     02  THE-EXCEPTION-EVENT    PIC S9(3)  COMP VALUE ZERO.       90/01/01
+002600     02  EXCEPTION-RAISED       PIC X      VALUE SPACE.           90/01/01
+002700         88  EXCEPTION-IS-RAISED            VALUE "Y".            90/01/01
+002800                                                                  90/01/01
+002900*CALLER'S CONTROL BLOCK.                                          90/01/01
+003000 LINKAGE SECTION.                                                 90/01/01
+003100                                                                  90/01/01
+003200 01  CALCPK-CONTROL.                                              90/01/01
+003300     02  CALCPK-OPERATION       PIC X.                            90/01/01
+003400         88  CALCPK-OPERATION-IS-CHECK      VALUE "C".            90/01/01
+003500         88  CALCPK-OPERATION-IS-BATCH      VALUE "B".            26/08/09
+003600     02  CALCPK-FEEDBACK        PIC X(12).                        95/04/26
+003700     02  CALCPK-EXPRESSION      PIC X(240).                       26/08/09
+003800     02  FILLER             REDEFINES  CALCPK-EXPRESSION.         90/01/01
+003900         03  EXPR-CHAR      PIC X      OCCURS 240 TIMES.          26/08/09
+004000     02  CALCPK-POINT-CHAR      PIC X      VALUE ".".             90/01/01
+004100     02  CALCPK-VARIABLE        OCCURS 10  TIMES                  26/08/09
+004200                                PIC S9(9)V9(9).                   90/01/01
+004300     02  CALCPK-RESULT          PIC S9(9)V9(9).                   90/01/01
+004400     02  CALCPK-ERROR-RETURN    PIC X(30).                        90/01/01
+004500     02  CALCPK-ERROR-POSN      PIC S9(3)  COMP.                  90/01/01
+004600                                                                  26/08/09
+004700     02  CALCPK-BATCH-COUNT     PIC S9(4)  COMP.                  26/08/09
+004800     02  CALCPK-BATCH-TABLE     OCCURS 500 TIMES.                 26/08/09
+004900         03  CALCPK-BATCH-EXPRESSION                              26/08/09
+005000                             PIC X(240).                          26/08/09
+005100         03  CALCPK-BATCH-VARIABLE                                26/08/09
+005200                             OCCURS 10  TIMES                     26/08/09
+005300                             PIC S9(9)V9(9).                      26/08/09
+005400         03  CALCPK-BATCH-RESULT                                  26/08/09
+005500                             PIC S9(9)V9(9).                      26/08/09
+005600         03  CALCPK-BATCH-FEEDBACK                                26/08/09
+005700                             PIC X(12).                           26/08/09
+005800         03  CALCPK-BATCH-ERROR-RETURN                            26/08/09
+005900                             PIC X(30).                           26/08/09
+006000         03  CALCPK-BATCH-ERROR-POSN                              26/08/09
+006100                             PIC S9(3)  COMP.                     26/08/09
+006200                                                                  90/01/01
+006300 PROCEDURE DIVISION USING CALCPK-CONTROL.                         90/01/01
+006400                                                                  90/01/01
+006500 LR--BEGIN-PROGRAM.                                               90/01/01
+006600     MOVE +1 TO LR--STATE                                         26/08/09
+006700     IF CALCPK-OPERATION-IS-BATCH                                 26/08/09
+006800         PERFORM PROCESS-CALCPK-BATCH                             26/08/09
+006900     ELSE                                                         26/08/09
+007000         PERFORM INITIALISE-THE-PROGRAM                           26/08/09
+007100         PERFORM LR--EXECUTE-DIALOG                               26/08/09
+007200           UNTIL THE-NEXT-EVENT = TERMINATE-EVENT                 26/08/09
+007300     .                                                            26/08/09
+007400     GOBACK                                                       26/08/09
+007500     .                                                            26/08/09
+007600                                                                  90/01/01
+007700 LR--STOP-PROGRAM.                                                90/01/01
+007800     STOP RUN                                                     90/01/01
+007900     .                                                            90/01/01
+008000                                                                  90/01/01
+008100*   EACH REAL TOKEN EVENT IS ROUTED INTO THE DIALOG'S OWN         26/08/09
+008200*   STACKING/EVALUATION PARAGRAPHS BY LR--DISPATCH-THE-EVENT      26/08/09
+008300*   BEFORE THE NEXT TOKEN IS FETCHED.                             26/08/09
+008400 LR--EXECUTE-DIALOG.                                              26/08/09
+008500     MOVE THE-NEXT-EVENT TO LR--EVENT                             26/08/09
+008600     IF THE-NEXT-EVENT = OK-EVENT                                 26/08/09
+008700         PERFORM GET-NEXT-TOKEN                                   26/08/09
+008800         PERFORM LR--DISPATCH-THE-EVENT                           26/08/09
+008900     ELSE                                                         26/08/09
+009000     IF THE-NEXT-EVENT = ERROR-EVENT                              26/08/09
+009100         MOVE TERMINATE-EVENT TO THE-NEXT-EVENT                   26/08/09
+009200     ELSE                                                         26/08/09
+009300         MOVE TERMINATE-EVENT TO THE-NEXT-EVENT                   26/08/09
+009400     .                                                            26/08/09
+009500                                                                  26/08/09
+009600*   ROUTE ONE CLASSIFIED TOKEN TO THE PARAGRAPH THAT STACKS OR    26/08/09
+009700*   UNSTACKS IT - THIS IS THE PRECEDENCE-CLIMBING EXPRESSION      26/08/09
+009800*   EVALUATOR THAT DRIVES CALCPK'S OPERAND/OPERATOR STACKS.       26/08/09
+009900 LR--DISPATCH-THE-EVENT.                                          26/08/09
+010000     IF THE-NEXT-EVENT = OPERAND-EVENT                            26/08/09
+010100         PERFORM STACK-THE-OPERAND                                26/08/09
+010200         PERFORM LR--CHECK-FOR-EXCEPTION                          26/08/09
+010300     ELSE                                                         26/08/09
+010400     IF THE-NEXT-EVENT = OPERATOR-EVENT                           26/08/09
+010500         PERFORM UNSTACK-GE-OPERATORS                             26/08/09
+010600         PERFORM STACK-THE-OPERATOR                               26/08/09
+010700         PERFORM LR--CHECK-FOR-EXCEPTION                          26/08/09
+010800     ELSE                                                         26/08/09
+010900     IF THE-NEXT-EVENT = LEFT-PAR-EVENT                           26/08/09
+011000         PERFORM STACK-THE-OPERATOR                               26/08/09
+011100         PERFORM LR--CHECK-FOR-EXCEPTION                          26/08/09
+011200     ELSE                                                         26/08/09
+011300     IF THE-NEXT-EVENT = FUNCTION-EVENT                           26/08/09
+011400         PERFORM STACK-THE-OPERATOR                               26/08/09
+011500         PERFORM LR--CHECK-FOR-EXCEPTION                          26/08/09
+011600     ELSE                                                         26/08/09
+011700     IF THE-NEXT-EVENT = RIGHT-PAR-EVENT                          26/08/09
+011800         PERFORM UNSTACK-GE-OPERATORS                             26/08/09
+011900         PERFORM UNSTACK-IF-LEFT-PAR                              26/08/09
+012000         PERFORM UNSTACK-IF-FUNCTION                              26/08/09
+012100         PERFORM LR--CHECK-FOR-EXCEPTION                          26/08/09
+012200     ELSE                                                         26/08/09
+012300     IF THE-NEXT-EVENT = COMMA-EVENT                              26/08/09
+012400         PERFORM LR--CHECK-FOR-EXCEPTION                          26/08/09
+012500     ELSE                                                         26/08/09
+012600     IF THE-NEXT-EVENT = END-MARK-EVENT                           26/08/09
+012700         PERFORM UNSTACK-ALL-OPERATORS                            26/08/09
+012800         PERFORM UNSTACK-IF-END-MARK                              26/08/09
+012900         PERFORM LR--CHECK-FOR-END-MARK                           26/08/09
+013000     ELSE                                                         26/08/09
+013100         MOVE SPACE TO EXCEPTION-RAISED                           26/08/09
+013200         PERFORM SET-ERROR                                        26/08/09
+013300     .                                                            26/08/09
+013400                                                                  26/08/09
+013500*   AN EXCEPTION RAISED BY ANY SIGNAL-* PARAGRAPH TURNS THE       26/08/09
+013600*   NEXT TOKEN INTO AN ERROR RATHER THAN LETTING THE SCAN         26/08/09
+013700*   CONTINUE.                                                     26/08/09
+013800 LR--CHECK-FOR-EXCEPTION.                                         26/08/09
+013900     IF EXCEPTION-IS-RAISED                                       26/08/09
+014000         MOVE SPACE TO EXCEPTION-RAISED                           26/08/09
+014100         PERFORM SET-ERROR                                        26/08/09
+014200     ELSE                                                         26/08/09
+014300         PERFORM SET-OK                                           26/08/09
+014400     .                                                            26/08/09
+014500                                                                  26/08/09
+014600*   THE SAME CHECK, BUT ON A CLEAN END MARK THE EXPRESSION IS     26/08/09
+014700*   COMPLETE AND THE DIALOG STOPS RATHER THAN ASKING FOR MORE.    26/08/09
+014800 LR--CHECK-FOR-END-MARK.                                          26/08/09
+014900     IF EXCEPTION-IS-RAISED                                       26/08/09
+015000         MOVE SPACE TO EXCEPTION-RAISED                           26/08/09
+015100         PERFORM SET-ERROR                                        26/08/09
+015200     ELSE                                                         26/08/09
+015300         MOVE TERMINATE-EVENT TO THE-NEXT-EVENT                   26/08/09
+015400     .                                                            26/08/09
