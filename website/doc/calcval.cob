@@ -0,0 +1,238 @@
+000100 IDENTIFICATION DIVISION.                                         26/08/09
+000200 PROGRAM-ID.    CALCVAL.                                          26/08/09
+000300                                                                  26/08/09
+000400 AUTHOR.        J ANDERSON.                                       26/08/09
+000500 DATE-WRITTEN.  26/08/09                                          26/08/09
+000600     -REVISED:  26/08/09.                                         26/08/09
+000700                                                                  26/08/09
+000800*-----------------------------------------------------------------26/08/09
+000900*  CALCVAL - NIGHTLY FORMULA LIBRARY VALIDATION                   26/08/09
+001000*  AGAINST CALCPK                                                 26/08/09
+001100*                                                                 26/08/09
+001200*  READS THE FORMULA LIBRARY SEQUENTIALLY, CALLS CALCPK IN        26/08/09
+001300*  BATCH MODE TO CHECK EACH FORMULA, AND PRODUCES A REPORT        26/08/09
+001400*  LISTING EVERY FORMULA CALCPK REJECTS, WITH ITS ERROR           26/08/09
+001500*  CODE AND THE CHARACTER POSITION AT WHICH THE ERROR WAS         26/08/09
+001600*  DETECTED.  RUN THIS BEFORE GO-LIVE OF A NEW OR CHANGED         26/08/09
+001700*  FORMULA LIBRARY.                                               26/08/09
+001800*-----------------------------------------------------------------26/08/09
+001900                                                                  26/08/09
+002000 ENVIRONMENT DIVISION.                                            26/08/09
+002100                                                                  26/08/09
+002200 CONFIGURATION SECTION.                                           26/08/09
+002300 SOURCE-COMPUTER. PORTABLE.                                       26/08/09
+002400 OBJECT-COMPUTER. PORTABLE.                                       26/08/09
+002500                                                                  26/08/09
+002600 INPUT-OUTPUT SECTION.                                            26/08/09
+002700 FILE-CONTROL.                                                    26/08/09
+002800     SELECT FORMULA-LIBRARY                                       26/08/09
+002900         ASSIGN TO "FORMLIB"                                      26/08/09
+003000         ORGANIZATION IS SEQUENTIAL.                              26/08/09
+003100     SELECT REJECT-REPORT                                         26/08/09
+003200         ASSIGN TO "CALCRPT"                                      26/08/09
+003300         ORGANIZATION IS SEQUENTIAL.                              26/08/09
+003400                                                                  26/08/09
+003500 DATA DIVISION.                                                   26/08/09
+003600                                                                  26/08/09
+003700 FILE SECTION.                                                    26/08/09
+003800 FD  FORMULA-LIBRARY                                              26/08/09
+003900     LABEL RECORDS ARE STANDARD.                                  26/08/09
+004000 01  FORMULA-RECORD.                                              26/08/09
+004100     02  FL-FORMULA-ID           PIC X(8).                        26/08/09
+004200     02  FL-EXPRESSION           PIC X(240).                      26/08/09
+004300     02  FL-VARIABLE             PIC S9(9)V9(9)                   26/08/09
+004400                                 OCCURS 10 TIMES.                 26/08/09
+004500                                                                  26/08/09
+004600 FD  REJECT-REPORT                                                26/08/09
+004700     LABEL RECORDS ARE STANDARD.                                  26/08/09
+004800 01  REPORT-LINE                 PIC X(132).                      26/08/09
+004900                                                                  26/08/09
+005000 WORKING-STORAGE SECTION.                                         26/08/09
+005100                                                                  26/08/09
+005200*-----------------------------------------------------------------26/08/09
+005300*  SWITCHES AND COUNTERS.                                         26/08/09
+005400*-----------------------------------------------------------------26/08/09
+005500 01  WS-SWITCHES.                                                 26/08/09
+005600     02  WS-EOF-SWITCH            PIC X      VALUE SPACE.         26/08/09
+005700         88  NO-MORE-FORMULAS                VALUE "Y".           26/08/09
+005800                                                                  26/08/09
+005900 01  WS-COUNTERS.                                                 26/08/09
+006000     02  WS-BATCH-COUNT           PIC S9(4)  COMP VALUE ZERO.     26/08/09
+006100     02  WS-BATCH-MAX-ENTRIES     PIC S9(4)  COMP VALUE 500.      26/08/09
+006200     02  WS-VAR-INDEX             PIC S9(4)  COMP VALUE ZERO.     26/08/09
+006300     02  WS-TABLE-INDEX           PIC S9(4)  COMP VALUE ZERO.     26/08/09
+006400     02  WS-TOTAL-READ            PIC S9(7)  COMP VALUE ZERO.     26/08/09
+006500     02  WS-TOTAL-REJECTED        PIC S9(7)  COMP VALUE ZERO.     26/08/09
+006600                                                                  26/08/09
+006700 01  WS-BATCH-ID-TABLE.                                           26/08/09
+006800     02  WS-BATCH-ID              PIC X(8)   OCCURS 500 TIMES.    26/08/09
+006900                                                                  26/08/09
+007000*-----------------------------------------------------------------26/08/09
+007100*  REPORT LINE LAYOUTS.                                           26/08/09
+007200*-----------------------------------------------------------------26/08/09
+007300 01  WS-HEADING-LINE.                                             26/08/09
+007400     02  FILLER                   PIC X(132)                      26/08/09
+007500             VALUE "CALCPK FORMULA LIBRARY VALIDATION REPORT".    26/08/09
+007600                                                                  26/08/09
+007700 01  WS-DETAIL-LINE.                                              26/08/09
+007800     02  FILLER                   PIC X(3)   VALUE SPACE.         26/08/09
+007900     02  WS-DET-FORMULA-ID        PIC X(8).                       26/08/09
+008000     02  FILLER                   PIC X(3)   VALUE SPACE.         26/08/09
+008100     02  WS-DET-ERROR-RETURN      PIC X(30).                      26/08/09
+008200     02  FILLER                   PIC X(3)   VALUE SPACE.         26/08/09
+008300     02  WS-DET-ERROR-POSN        PIC ZZ9.                        26/08/09
+008400     02  FILLER                   PIC X(82)  VALUE SPACE.         26/08/09
+008500                                                                  26/08/09
+008600 01  WS-SUMMARY-LINE.                                             26/08/09
+008700     02  FILLER                   PIC X(20)                       26/08/09
+008800                      VALUE "FORMULAS READ     : ".               26/08/09
+008900     02  WS-SUM-READ              PIC ZZZ,ZZ9.                    26/08/09
+009000     02  FILLER                   PIC X(99)  VALUE SPACE.         26/08/09
+009100                                                                  26/08/09
+009200 01  WS-SUMMARY-LINE-2.                                           26/08/09
+009300     02  FILLER                   PIC X(20)                       26/08/09
+009400                      VALUE "FORMULAS REJECTED : ".               26/08/09
+009500     02  WS-SUM-REJECTED          PIC ZZZ,ZZ9.                    26/08/09
+009600     02  FILLER                   PIC X(99)  VALUE SPACE.         26/08/09
+009700                                                                  26/08/09
+009800*-----------------------------------------------------------------26/08/09
+009900*  CALCPK LINKAGE AREA - MUST MATCH CALCPKD.CPY LINKAGE           26/08/09
+010000*  SECTION.                                                       26/08/09
+010100*-----------------------------------------------------------------26/08/09
+010200 01  CALCPK-CONTROL.                                              26/08/09
+010300     02  CALCPK-OPERATION         PIC X.                          26/08/09
+010400         88  CALCPK-OPERATION-IS-CHECK      VALUE "C".            26/08/09
+010500         88  CALCPK-OPERATION-IS-BATCH      VALUE "B".            26/08/09
+010600     02  CALCPK-FEEDBACK          PIC X(12).                      26/08/09
+010700     02  CALCPK-EXPRESSION        PIC X(240).                     26/08/09
+010800     02  CALCPK-POINT-CHAR        PIC X      VALUE ".".           26/08/09
+010900     02  CALCPK-VARIABLE          OCCURS 10  TIMES                26/08/09
+011000                                  PIC S9(9)V9(9).                 26/08/09
+011100     02  CALCPK-RESULT            PIC S9(9)V9(9).                 26/08/09
+011200     02  CALCPK-ERROR-RETURN      PIC X(30).                      26/08/09
+011300     02  CALCPK-ERROR-POSN        PIC S9(3)  COMP.                26/08/09
+011400     02  CALCPK-BATCH-COUNT       PIC S9(4)  COMP.                26/08/09
+011500     02  CALCPK-BATCH-TABLE       OCCURS 500 TIMES.               26/08/09
+011600         03  CALCPK-BATCH-EXPRESSION                              26/08/09
+011700                             PIC X(240).                          26/08/09
+011800         03  CALCPK-BATCH-VARIABLE                                26/08/09
+011900                             OCCURS 10  TIMES                     26/08/09
+012000                             PIC S9(9)V9(9).                      26/08/09
+012100         03  CALCPK-BATCH-RESULT                                  26/08/09
+012200                             PIC S9(9)V9(9).                      26/08/09
+012300         03  CALCPK-BATCH-FEEDBACK                                26/08/09
+012400                             PIC X(12).                           26/08/09
+012500         03  CALCPK-BATCH-ERROR-RETURN                            26/08/09
+012600                             PIC X(30).                           26/08/09
+012700         03  CALCPK-BATCH-ERROR-POSN                              26/08/09
+012800                             PIC S9(3)  COMP.                     26/08/09
+012900                                                                  26/08/09
+013000 PROCEDURE DIVISION.                                              26/08/09
+013100                                                                  26/08/09
+013200*    0000-MAINLINE                                                26/08/09
+013300                                                                  26/08/09
+013400 0000-MAINLINE.                                                   26/08/09
+013500     PERFORM 1000-INITIALIZE THRU 1000-EXIT                       26/08/09
+013600     PERFORM 2000-PROCESS-LIBRARY THRU 2000-EXIT                  26/08/09
+013700         UNTIL NO-MORE-FORMULAS                                   26/08/09
+013800     PERFORM 3000-FLUSH-BATCH THRU 3000-EXIT                      26/08/09
+013900     PERFORM 8000-TERMINATE THRU 8000-EXIT                        26/08/09
+014000     STOP RUN                                                     26/08/09
+014100     .                                                            26/08/09
+014200                                                                  26/08/09
+014300 1000-INITIALIZE.                                                 26/08/09
+014400     OPEN INPUT  FORMULA-LIBRARY                                  26/08/09
+014500     OPEN OUTPUT REJECT-REPORT                                    26/08/09
+014600     WRITE REPORT-LINE FROM WS-HEADING-LINE                       26/08/09
+014700     PERFORM 1100-READ-FORMULA THRU 1100-EXIT                     26/08/09
+014800     .                                                            26/08/09
+014900 1000-EXIT.                                                       26/08/09
+015000     EXIT.                                                        26/08/09
+015100                                                                  26/08/09
+015200 1100-READ-FORMULA.                                               26/08/09
+015300     READ FORMULA-LIBRARY                                         26/08/09
+015400         AT END                                                   26/08/09
+015500             MOVE "Y" TO WS-EOF-SWITCH                            26/08/09
+015600             GO TO 1100-EXIT                                      26/08/09
+015700     .                                                            26/08/09
+015800     ADD 1 TO WS-TOTAL-READ                                       26/08/09
+015900     .                                                            26/08/09
+016000 1100-EXIT.                                                       26/08/09
+016100     EXIT.                                                        26/08/09
+016200                                                                  26/08/09
+016300 2000-PROCESS-LIBRARY.                                            26/08/09
+016400     PERFORM 2100-LOAD-BATCH-ENTRY THRU 2100-EXIT                 26/08/09
+016500     PERFORM 1100-READ-FORMULA THRU 1100-EXIT                     26/08/09
+016600     IF WS-BATCH-COUNT = WS-BATCH-MAX-ENTRIES                     26/08/09
+016700             OR NO-MORE-FORMULAS                                  26/08/09
+016800         PERFORM 3000-FLUSH-BATCH THRU 3000-EXIT                  26/08/09
+016900     .                                                            26/08/09
+017000 2000-EXIT.                                                       26/08/09
+017100     EXIT.                                                        26/08/09
+017200                                                                  26/08/09
+017300 2100-LOAD-BATCH-ENTRY.                                           26/08/09
+017400     ADD 1 TO WS-BATCH-COUNT                                      26/08/09
+017500     MOVE FL-FORMULA-ID   TO WS-BATCH-ID (WS-BATCH-COUNT)         26/08/09
+017600     MOVE FL-EXPRESSION   TO                                      26/08/09
+017700         CALCPK-BATCH-EXPRESSION (WS-BATCH-COUNT)                 26/08/09
+017800     PERFORM 2150-COPY-VARIABLES THRU 2150-EXIT                   26/08/09
+017900     .                                                            26/08/09
+018000 2100-EXIT.                                                       26/08/09
+018100     EXIT.                                                        26/08/09
+018200                                                                  26/08/09
+018300 2150-COPY-VARIABLES.                                             26/08/09
+018400     PERFORM 2160-COPY-ONE-VARIABLE                               26/08/09
+018500       VARYING WS-VAR-INDEX FROM 1 BY 1 UNTIL WS-VAR-INDEX > 10   26/08/09
+018600     .                                                            26/08/09
+018700 2150-EXIT.                                                       26/08/09
+018800     EXIT.                                                        26/08/09
+018900                                                                  26/08/09
+019000 2160-COPY-ONE-VARIABLE.                                          26/08/09
+019100     MOVE FL-VARIABLE (WS-VAR-INDEX)                              26/08/09
+019200         TO CALCPK-BATCH-VARIABLE (WS-BATCH-COUNT, WS-VAR-INDEX)  26/08/09
+019300     .                                                            26/08/09
+019400                                                                  26/08/09
+019500 3000-FLUSH-BATCH.                                                26/08/09
+019600     IF WS-BATCH-COUNT > ZERO                                     26/08/09
+019700         MOVE WS-BATCH-COUNT TO CALCPK-BATCH-COUNT                26/08/09
+019800         MOVE "B"            TO CALCPK-OPERATION                  26/08/09
+019900         CALL "CALCPK" USING CALCPK-CONTROL                       26/08/09
+020000         PERFORM 3100-REPORT-BATCH-RESULTS THRU 3100-EXIT         26/08/09
+020100             VARYING WS-TABLE-INDEX FROM 1 BY 1                   26/08/09
+020200                 UNTIL WS-TABLE-INDEX > WS-BATCH-COUNT            26/08/09
+020300         MOVE ZERO TO WS-BATCH-COUNT                              26/08/09
+020400     .                                                            26/08/09
+020500 3000-EXIT.                                                       26/08/09
+020600     EXIT.                                                        26/08/09
+020700                                                                  26/08/09
+020800 3100-REPORT-BATCH-RESULTS.                                       26/08/09
+020900     IF CALCPK-BATCH-ERROR-RETURN (WS-TABLE-INDEX) NOT = SPACE    26/08/09
+021000         ADD 1 TO WS-TOTAL-REJECTED                               26/08/09
+021100         PERFORM 3200-WRITE-REJECT-LINE THRU 3200-EXIT            26/08/09
+021200     .                                                            26/08/09
+021300 3100-EXIT.                                                       26/08/09
+021400     EXIT.                                                        26/08/09
+021500                                                                  26/08/09
+021600 3200-WRITE-REJECT-LINE.                                          26/08/09
+021700     MOVE SPACE TO WS-DETAIL-LINE                                 26/08/09
+021800     MOVE WS-BATCH-ID (WS-TABLE-INDEX)                            26/08/09
+021900         TO WS-DET-FORMULA-ID                                     26/08/09
+022000     MOVE CALCPK-BATCH-ERROR-RETURN (WS-TABLE-INDEX)              26/08/09
+022100         TO WS-DET-ERROR-RETURN                                   26/08/09
+022200     MOVE CALCPK-BATCH-ERROR-POSN (WS-TABLE-INDEX)                26/08/09
+022300         TO WS-DET-ERROR-POSN                                     26/08/09
+022400     WRITE REPORT-LINE FROM WS-DETAIL-LINE                        26/08/09
+022500     .                                                            26/08/09
+022600 3200-EXIT.                                                       26/08/09
+022700     EXIT.                                                        26/08/09
+022800                                                                  26/08/09
+022900 8000-TERMINATE.                                                  26/08/09
+023000     MOVE WS-TOTAL-READ     TO WS-SUM-READ                        26/08/09
+023100     MOVE WS-TOTAL-REJECTED TO WS-SUM-REJECTED                    26/08/09
+023200     WRITE REPORT-LINE FROM WS-SUMMARY-LINE                       26/08/09
+023300     WRITE REPORT-LINE FROM WS-SUMMARY-LINE-2                     26/08/09
+023400     CLOSE FORMULA-LIBRARY                                        26/08/09
+023500     CLOSE REJECT-REPORT                                          26/08/09
+023600     .                                                            26/08/09
+023700 8000-EXIT.                                                       26/08/09
+023800     EXIT.                                                        26/08/09
